@@ -0,0 +1,33 @@
+      ******************************************************************
+      * CUSTMAST (TypeCobol source) - customer master record.
+      *
+      * Nested layout modeled on the AGroup restrictions demo in
+      * TypeBOOL.cbl (05 a PIC X with nested 10 c / 10 b, plus 05 d
+      * TYPE BOOL) - but AGroup's "PIC X item with subordinates" shape
+      * is illegal COBOL (an elementary item with a PICTURE clause
+      * cannot itself have subordinate items); that demo exists purely
+      * to exercise the compiler's boolean-group diagnostics. The real
+      * master record below gets the same effect legally: the account
+      * type/sub-type overlay is done with REDEFINES instead of hand
+      * splitting a PIC X byte, and the status indicators are TYPE BOOL
+      * fields exactly like Identifier/AnotherOne in that same sample.
+      *
+      * This is the TypeCobol-dialect source; see
+      * Codegen/test/resources/output/TypeCobol/CUSTMAST.cpy for the
+      * plain-COBOL shape it compiles down to (PIC X status byte plus
+      * 88-level TRUE/FALSE conditions), which is what the cobc-checked
+      * production programs (SwapParameters, SumThreeWithClutterInLinkage,
+      * SetCustomerFlag) actually COPY.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ACCOUNT-NUMBER     PIC 9(10).
+           05  CUST-ACCOUNT-CLASS      PIC X(02).
+           05  CUST-ACCOUNT-CLASS-DETAIL REDEFINES CUST-ACCOUNT-CLASS.
+               10  CUST-ACCOUNT-TYPE       PIC X(01).
+               10  CUST-ACCOUNT-SUBTYPE    PIC X(01).
+           05  CUST-ACCOUNT-CLOSED     TYPE BOOL.
+           05  CUST-ACCOUNT-ON-HOLD    TYPE BOOL.
+           05  CUST-BALANCE-PRINCIPAL  PIC S9(09) COMP-3.
+           05  CUST-BALANCE-INTEREST   PIC S9(09) COMP-3.
+           05  CUST-BALANCE-FEES       PIC S9(09) COMP-3.
+           05  CUST-BALANCE-TOTAL      PIC S9(09) COMP-3.
