@@ -1,121 +1,368 @@
-﻿      * 7 CodeElements errors
-      * "1"@(4:8>4:16): [27:1] Syntax error : Illegal default section in library.
-      * "1"@(24:8>24:14): [27:1] Syntax error : Illegal FILE SECTION in function "FunDeclare.StrangelyReturnsItsInput" declaration
-      * "1"@(44:12>44:26): [27:1] Syntax error : a is not a parameter.
-      * "1"@(45:12>45:26): [27:1] Syntax error : b is not a parameter.
-      * "1"@(46:12>46:26): [27:1] Syntax error : c is not a parameter.
-      * "1"@(54:12>54:27): [27:1] Syntax error : Ambiguous reference to symbol result
-      * "1"@(88:8>88:16): [27:1] Syntax error : Illegal non-function item in library
-      * 1 ProgramClass errors
-      * "1"@(1:12>1:25): [27:1] Syntax error : extraneous input '01totoPICX.' expecting {ProcedureDivisionHeader, WorkingStorageSectionHeader, LocalStorageSectionHeader, LinkageSectionHeader, FileDescriptionEntry, FunctionDeclarationEnd}
+      ******************************************************************
+      * FunDeclare - nested-program batch utility suite.
+      *
+      * Originally generated as a set of TypeCobol function declarations
+      * (DoesNothing, ReturnsZero, StrangelyReturnsItsInput,
+      * SumThreeWithClutterInLinkage, SwapParameters,
+      * SwapParametersWrong). Promoted to a real nested-program bundle
+      * called serially by the nightly FunDeclare batch step; see
+      * cobol/programs/ for the standalone, individually-callable
+      * versions used by the parallel key-range drivers (request 010)
+      * and cobol/copybooks/ for the shared record layouts.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FunDeclare.
-       
+
        PROCEDURE DIVISION.
-            .
-       
-      *DECLARE function DoesNothing PUBLIC.                                   
-       PROGRAM-ID. DoesNothing.                                               
-         PROCEDURE DIVISION                                                   
-         .                                                                    
-           DISPLAY 'I DO NOTHING'
+           CONTINUE.
+
+      *----------------------------------------------------------------
+      * DoesNothing - pre-flight dataset / environment check.
+      * Runs ahead of the rest of the suite so a missing or empty
+      * upstream feed is caught here instead of blowing up partway
+      * through SumThreeWithClutterInLinkage or SwapParameters.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DoesNothing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREFLIGHT-INPUT ASSIGN TO WS-PREFLIGHT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PREFLIGHT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREFLIGHT-INPUT.
+       01  PREFLIGHT-RECORD            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PREFLIGHT-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.INPUT.DAT'.
+       01  WS-PREFLIGHT-STATUS         PIC X(02).
+       01  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-MIN-EXPECTED-RECORDS     PIC 9(09) VALUE 1.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-DATASET-NAME             PIC X(80).
+       01  LS-MIN-RECORDS              PIC 9(09).
+
+       PROCEDURE DIVISION USING BY REFERENCE LS-DATASET-NAME
+                                 BY REFERENCE LS-MIN-RECORDS.
+       0000-PREFLIGHT-CHECK.
+           IF LS-DATASET-NAME NOT = SPACES
+               MOVE LS-DATASET-NAME TO WS-PREFLIGHT-DSN
+           END-IF
+           IF LS-MIN-RECORDS > ZERO
+               MOVE LS-MIN-RECORDS TO WS-MIN-EXPECTED-RECORDS
+           END-IF
+
+           OPEN INPUT PREFLIGHT-INPUT
+           IF WS-PREFLIGHT-STATUS NOT = '00'
+               DISPLAY 'PREFLIGHT: DATASET NOT PRESENT - '
+                   WS-PREFLIGHT-DSN ' STATUS ' WS-PREFLIGHT-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ PREFLIGHT-INPUT
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PREFLIGHT-INPUT
+
+               IF WS-RECORD-COUNT = ZERO
+                   DISPLAY 'PREFLIGHT: DATASET IS EMPTY - '
+                       WS-PREFLIGHT-DSN
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   IF WS-RECORD-COUNT < WS-MIN-EXPECTED-RECORDS
+                       DISPLAY 'PREFLIGHT: RECORD COUNT '
+                           WS-RECORD-COUNT
+                           ' BELOW EXPECTED MINIMUM '
+                           WS-MIN-EXPECTED-RECORDS
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'PREFLIGHT: OK - ' WS-RECORD-COUNT
+                           ' RECORDS ON ' WS-PREFLIGHT-DSN
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
            .
-       END PROGRAM DoesNothing.                                               
-
-      *DECLARE function ReturnsZero PUBLIC.                                   
-       PROGRAM-ID. ReturnsZero.                                               
-         DATA DIVISION.
-         LINKAGE SECTION.                                                     
-           01 result PIC 9(04)                                                
-         PROCEDURE DIVISION                                                   
-             RETURNING result                                                 
-         .                                                                    
-           MOVE 0 TO result.
+       END PROGRAM DoesNothing.
+
+      *----------------------------------------------------------------
+      * ReturnsZero - restart-time accumulator reset utility.
+      * Zeroes every accumulator field carried in the ACCUM-TABLE
+      * copybook in a single call so a batch stream does not need to
+      * hand-code a MOVE ZERO per field at the start of a checkpoint
+      * cycle. New accumulators only need to be added to the copybook.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReturnsZero.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB                      PIC 9(04) COMP.
+
+       LINKAGE SECTION.
+       COPY ACCUMTAB.
+       01  result                      PIC S9(09) COMP-3.
+
+       PROCEDURE DIVISION USING BY REFERENCE ACCUM-TABLE
+                           RETURNING result.
+       0000-RESET-ACCUMULATORS.
+           MOVE 0 TO result
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > ACCUM-TABLE-COUNT
+               MOVE 0 TO ACCUM-VALUE (WS-SUB)
+           END-PERFORM
            .
-       END PROGRAM ReturnsZero.                                               
-
-      * ERROR Illegal FILE SECTION
-      *DECLARE function StrangelyReturnsItsInput PRIVATE.                     
-       PROGRAM-ID. StrangelyReturnsItsInput.                                  
-         DATA DIVISION.
-         FILE SECTION.
-           01 toto PIC X.
-         LINKAGE SECTION.
-           01 x PIC 9(04)                                                     
-           01 result PIC 9(04)                                                
-         PROCEDURE DIVISION                                                   
-             USING BY REFERENCE x                                             
-             RETURNING result                                                 
-         .                                                                    
+       END PROGRAM ReturnsZero.
+
+      *----------------------------------------------------------------
+      * StrangelyReturnsItsInput - zero-guard field logic.
+      * Kept here as the callable business-rule kernel (a nested
+      * TypeCobol function declaration cannot legally own a FILE
+      * SECTION). See cobol/programs/ZeroGuardBatch.cbl (request 003)
+      * for the real batch driver that reads the transaction file,
+      * applies this same rule to every record and writes the
+      * zero-amount exception report.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StrangelyReturnsItsInput.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  x                           PIC S9(09) COMP-3.
+       01  result                      PIC S9(09) COMP-3.
+
+       PROCEDURE DIVISION USING BY REFERENCE x
+                           RETURNING result.
+       0000-APPLY-ZERO-GUARD.
            IF x = 0
-             MOVE 0 TO result
+               MOVE 0 TO result
            ELSE
-             MOVE x TO result
-           END-IF.
-       END PROGRAM StrangelyReturnsItsInput.                                  
-
-      * ERROR because x, y and result shouldn't be in LINKAGE
-      *DECLARE function SumThreeWithClutterInLinkage PRIVATE.                 
-       PROGRAM-ID. SumThreeWithClutterInLinkage.                              
-         DATA DIVISION.
-         LINKAGE SECTION.
-           01 x PIC 9(04).
-           01 y PIC 9(04).
-           01 a PIC 9(04).
-           01 b PIC 9(04).
-           01 c PIC 9(04).
-           01 result PIC 9(04).
-           01 z PIC 9(04)                                                     
-         PROCEDURE DIVISION                                                   
-             USING BY REFERENCE x                                             
-                   BY REFERENCE y                                             
-                   BY REFERENCE z                                             
-             RETURNING result                                                 
-         .                                                                    
-           MOVE 0 TO result.
-           ADD x to result.
-           ADD y to result.
-           ADD z to result.
-       END PROGRAM SumThreeWithClutterInLinkage.                              
-       
-      *DECLARE function SwapParameters PRIVATE.                               
-       PROGRAM-ID. SwapParameters.                                            
-         DATA DIVISION.
-         WORKING-STORAGE SECTION.
-           01 tmp PIC 9(04).
-         LINKAGE SECTION.                                                     
-           01 x PIC 9(04)                                                     
-           01 y PIC 9(04)                                                     
-         PROCEDURE DIVISION                                                   
-             USING BY REFERENCE x                                             
-                   BY REFERENCE y                                             
-         .                                                                    
-           MOVE x TO tmp
-           MOVE y TO x
-           MOVE tmp TO y
+               MOVE x TO result
+           END-IF
            .
-       END PROGRAM SwapParameters.                                            
-
-      * ERROR because x and y should be INOUT
-      * ERROR because y INPUT vs OUTPUT types differ
-      *DECLARE function SwapParametersWrong PRIVATE.                          
-       PROGRAM-ID. SwapParametersWrong.                                       
-         LINKAGE SECTION.                                                     
-           01 x PIC 9(04)                                                     
-           01 y PIC 9(04)                                                     
-           01 a PIC 9(04)                                                     
-           01 b PIC 9(04)                                                     
-         PROCEDURE DIVISION                                                   
-             USING BY REFERENCE x                                             
-                   BY REFERENCE y                                             
-                   BY REFERENCE a                                             
-                   BY REFERENCE b                                             
-         .                                                                    
-           CONTINUE.
-       END PROGRAM SwapParametersWrong.                                       
+       END PROGRAM StrangelyReturnsItsInput.
+
+      *----------------------------------------------------------------
+      * SumThreeWithClutterInLinkage - three-way add with trailer
+      * control-total reconciliation.
+      * The accumulated result is balanced against the batch trailer's
+      * control total; a mismatch is written to the suspense/
+      * out-of-balance report instead of flowing on into posting. This
+      * catches the case where one of the three inputs was truncated
+      * upstream and the total would otherwise drift unnoticed until
+      * month-end proof.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SumThreeWithClutterInLinkage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - SUSPREC.cpy's
+      * totals are COMP-3 (packed decimal); a packed byte can collide
+      * with the line-terminator LINE SEQUENTIAL relies on to find
+      * record boundaries. SEQUENTIAL is record-length delimited, so
+      * binary fields are safe.
+           SELECT SUSPENSE-FILE ASSIGN TO WS-SUSPENSE-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-DSN             PIC X(80)
+                                       VALUE 'FUNDECL.SUSPENSE.RPT'.
+       01  WS-SUSPENSE-STATUS          PIC X(02).
+       01  WS-DIFFERENCE               PIC S9(09)V99 COMP-3.
+       01  WS-OVERFLOW-SWITCH          PIC X VALUE 'N'.
+           88  WS-TOTAL-OVERFLOWED               VALUE 'Y'.
+
+       LINKAGE SECTION.
+      * Named business fields from cobol/copybooks/CUSTMAST.cpy
+      * (request 007) instead of the generic x/y/z placeholders, so a
+      * reconciliation break says which balance component it hit.
+      * COMP-3 PIC S9(09) (request 011) - wide enough for current
+      * transaction volumes; the COMPUTE below still traps the rare
+      * value that would overflow even this instead of truncating it
+      * silently.
+       01  CUST-BALANCE-PRINCIPAL      PIC S9(09) COMP-3.
+       01  CUST-BALANCE-INTEREST       PIC S9(09) COMP-3.
+       01  CUST-BALANCE-FEES           PIC S9(09) COMP-3.
+       01  LS-BATCH-ID                 PIC X(08).
+      * COMP-3 PIC S9(09) (review round) - signed to match the balance
+      * fields it reconciles against instead of silently dropping sign.
+       01  LS-TRAILER-CONTROL-TOTAL    PIC S9(09) COMP-3.
+       01  LS-OUT-OF-BALANCE-FLAG      PIC X.
+           88  LS-OUT-OF-BALANCE                 VALUE 'Y'.
+           88  LS-IN-BALANCE                     VALUE 'N'.
+       01  CUST-BALANCE-TOTAL          PIC S9(09) COMP-3.
+
+       PROCEDURE DIVISION USING BY REFERENCE CUST-BALANCE-PRINCIPAL
+                                 BY REFERENCE CUST-BALANCE-INTEREST
+                                 BY REFERENCE CUST-BALANCE-FEES
+                                 BY REFERENCE LS-BATCH-ID
+                                 BY REFERENCE LS-TRAILER-CONTROL-TOTAL
+                                 BY REFERENCE LS-OUT-OF-BALANCE-FLAG
+                           RETURNING CUST-BALANCE-TOTAL.
+       0000-SUM-AND-RECONCILE.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           COMPUTE CUST-BALANCE-TOTAL
+               = CUST-BALANCE-PRINCIPAL + CUST-BALANCE-INTEREST
+                   + CUST-BALANCE-FEES
+               ON SIZE ERROR
+                   SET WS-TOTAL-OVERFLOWED TO TRUE
+           END-COMPUTE
+           SET LS-IN-BALANCE TO TRUE
+
+           IF WS-TOTAL-OVERFLOWED
+               SET LS-OUT-OF-BALANCE TO TRUE
+      * ON SIZE ERROR leaves CUST-BALANCE-TOTAL at its pre-COMPUTE
+      * value, not zero - zero it explicitly so a caller that ignores
+      * LS-OUT-OF-BALANCE-FLAG never folds a stale/garbage total into
+      * a downstream accumulation.
+               MOVE 0 TO CUST-BALANCE-TOTAL
+               MOVE 0 TO WS-DIFFERENCE
+               PERFORM 0100-WRITE-SUSPENSE-RECORD
+           ELSE
+               COMPUTE WS-DIFFERENCE =
+                   CUST-BALANCE-TOTAL - LS-TRAILER-CONTROL-TOTAL
+               IF WS-DIFFERENCE NOT = 0
+                   SET LS-OUT-OF-BALANCE TO TRUE
+                   PERFORM 0100-WRITE-SUSPENSE-RECORD
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       0100-WRITE-SUSPENSE-RECORD.
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = '05' OR '35'
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+
+           MOVE LS-BATCH-ID            TO SUSP-BATCH-ID
+      * SUSP-PROGRAM-ID is PIC X(08) (SUSPREC.cpy) - a short mnemonic
+      * fits, the full program name silently truncates (review round).
+           MOVE 'SUM3'                 TO SUSP-PROGRAM-ID
+           MOVE CUST-BALANCE-TOTAL     TO SUSP-COMPUTED-TOTAL
+           MOVE LS-TRAILER-CONTROL-TOTAL
+                                       TO SUSP-TRAILER-TOTAL
+           MOVE WS-DIFFERENCE          TO SUSP-DIFFERENCE
+           IF WS-TOTAL-OVERFLOWED
+               MOVE 'OOB2'             TO SUSP-REASON-CODE
+               MOVE 'BALANCE TOTAL OVERFLOWED COMP-3'
+                                       TO SUSP-REASON-TEXT
+           ELSE
+               MOVE 'OOB1'             TO SUSP-REASON-CODE
+               MOVE 'COMPUTED TOTAL DOES NOT MATCH TRAILER TOTAL'
+                                       TO SUSP-REASON-TEXT
+           END-IF
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE
+           .
+       END PROGRAM SumThreeWithClutterInLinkage.
+
+      *----------------------------------------------------------------
+      * SwapParameters - swaps two fields via a WORKING-STORAGE tmp,
+      * with a before/after audit trail (request 002).
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SwapParameters.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - SWAPAUD.cpy's
+      * before/after fields are COMP-3 (packed decimal); a packed byte
+      * can collide with the line-terminator LINE SEQUENTIAL relies on
+      * to find record boundaries. SEQUENTIAL is record-length
+      * delimited, so binary fields are safe.
+           SELECT SWAP-AUDIT-FILE ASSIGN TO WS-SWAP-AUDIT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SWAP-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SWAP-AUDIT-FILE.
+       COPY SWAPAUD.
+
+       WORKING-STORAGE SECTION.
+       01  tmp                         PIC S9(09) COMP-3.
+       01  WS-SWAP-AUDIT-DSN           PIC X(80)
+                                       VALUE 'FUNDECL.SWAPPARM.AUDIT'.
+       01  WS-SWAP-AUDIT-STATUS        PIC X(02).
+
+       LINKAGE SECTION.
+      * Named business fields from cobol/copybooks/CUSTMAST.cpy
+      * (request 007) instead of the generic x/y placeholders, so an
+      * audit entry says which balance component was corrected.
+      * COMP-3 PIC S9(09) (request 011), matching CUSTMAST.cpy.
+       01  CUST-BALANCE-PRINCIPAL      PIC S9(09) COMP-3.
+       01  CUST-BALANCE-INTEREST       PIC S9(09) COMP-3.
+       01  LS-JOB-NAME                 PIC X(08).
+
+       PROCEDURE DIVISION USING BY REFERENCE CUST-BALANCE-PRINCIPAL
+                                 BY REFERENCE CUST-BALANCE-INTEREST
+                                 BY REFERENCE LS-JOB-NAME.
+       0000-SWAP.
+           MOVE CUST-BALANCE-PRINCIPAL TO SWAP-AUD-PRINCIPAL-BEFORE
+           MOVE CUST-BALANCE-INTEREST  TO SWAP-AUD-INTEREST-BEFORE
+
+           MOVE CUST-BALANCE-PRINCIPAL TO tmp
+           MOVE CUST-BALANCE-INTEREST  TO CUST-BALANCE-PRINCIPAL
+           MOVE tmp TO CUST-BALANCE-INTEREST
+
+           MOVE CUST-BALANCE-PRINCIPAL TO SWAP-AUD-PRINCIPAL-AFTER
+           MOVE CUST-BALANCE-INTEREST  TO SWAP-AUD-INTEREST-AFTER
+           PERFORM 0100-WRITE-AUDIT-RECORD
+           GOBACK
+           .
+
+       0100-WRITE-AUDIT-RECORD.
+           OPEN EXTEND SWAP-AUDIT-FILE
+           IF WS-SWAP-AUDIT-STATUS = '05' OR '35'
+               CLOSE SWAP-AUDIT-FILE
+               OPEN OUTPUT SWAP-AUDIT-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE  TO SWAP-AUD-TIMESTAMP
+           MOVE LS-JOB-NAME            TO SWAP-AUD-JOB-NAME
+           WRITE SWAP-AUDIT-RECORD
+           CLOSE SWAP-AUDIT-FILE
+           .
+       END PROGRAM SwapParameters.
+
+      *----------------------------------------------------------------
+      * SwapParametersWrong - kept as the known-bad example the
+      * compiler flags (x/y should be INOUT; y's input/output types
+      * differ). Deliberately not "fixed" here - see request 005, which
+      * builds the live-data edit pass that keeps malformed records
+      * away from utilities like this one instead of relying on this
+      * program to catch them at run time.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SwapParametersWrong.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  x                           PIC 9(04).
+       01  y                           PIC 9(04).
+       01  a                           PIC 9(04).
+       01  b                           PIC 9(04).
+
+       PROCEDURE DIVISION USING BY REFERENCE x
+                                 BY REFERENCE y
+                                 BY REFERENCE a
+                                 BY REFERENCE b.
+       0000-SWAP-WRONG.
+           CONTINUE
+           .
+       END PROGRAM SwapParametersWrong.
 
-       ILLEGAL-NON-FUNCTION-PARAGRAPH.
-           CONTINUE.
-       
        END PROGRAM FunDeclare.
-       
