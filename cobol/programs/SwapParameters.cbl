@@ -0,0 +1,66 @@
+      ******************************************************************
+      * SwapParameters - standalone, individually callable copy of the
+      * nested version in FunDeclare.cbl (see the header comment on
+      * cobol/programs/SumThreeWithClutterInLinkage.cbl for why this
+      * exists alongside the nested one - request 010).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SwapParameters.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - SWAPAUD.cpy's
+      * before/after fields are COMP-3 (packed decimal); a packed byte
+      * can collide with the line-terminator LINE SEQUENTIAL relies on
+      * to find record boundaries. SEQUENTIAL is record-length
+      * delimited, so binary fields are safe.
+           SELECT SWAP-AUDIT-FILE ASSIGN TO WS-SWAP-AUDIT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SWAP-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SWAP-AUDIT-FILE.
+       COPY SWAPAUD.
+
+       WORKING-STORAGE SECTION.
+       01  tmp                         PIC S9(09) COMP-3.
+       01  WS-SWAP-AUDIT-DSN           PIC X(80)
+                                       VALUE 'FUNDECL.SWAPPARM.AUDIT'.
+       01  WS-SWAP-AUDIT-STATUS        PIC X(02).
+
+       LINKAGE SECTION.
+      * COMP-3 PIC S9(09) (request 011), matching CUSTMAST.cpy.
+       01  CUST-BALANCE-PRINCIPAL      PIC S9(09) COMP-3.
+       01  CUST-BALANCE-INTEREST       PIC S9(09) COMP-3.
+       01  LS-JOB-NAME                 PIC X(08).
+
+       PROCEDURE DIVISION USING BY REFERENCE CUST-BALANCE-PRINCIPAL
+                                 BY REFERENCE CUST-BALANCE-INTEREST
+                                 BY REFERENCE LS-JOB-NAME.
+       0000-SWAP.
+           MOVE CUST-BALANCE-PRINCIPAL TO SWAP-AUD-PRINCIPAL-BEFORE
+           MOVE CUST-BALANCE-INTEREST  TO SWAP-AUD-INTEREST-BEFORE
+
+           MOVE CUST-BALANCE-PRINCIPAL TO tmp
+           MOVE CUST-BALANCE-INTEREST  TO CUST-BALANCE-PRINCIPAL
+           MOVE tmp TO CUST-BALANCE-INTEREST
+
+           MOVE CUST-BALANCE-PRINCIPAL TO SWAP-AUD-PRINCIPAL-AFTER
+           MOVE CUST-BALANCE-INTEREST  TO SWAP-AUD-INTEREST-AFTER
+           PERFORM 0100-WRITE-AUDIT-RECORD
+           GOBACK
+           .
+
+       0100-WRITE-AUDIT-RECORD.
+           OPEN EXTEND SWAP-AUDIT-FILE
+           IF WS-SWAP-AUDIT-STATUS = '05' OR '35'
+               CLOSE SWAP-AUDIT-FILE
+               OPEN OUTPUT SWAP-AUDIT-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE  TO SWAP-AUD-TIMESTAMP
+           MOVE LS-JOB-NAME            TO SWAP-AUD-JOB-NAME
+           WRITE SWAP-AUDIT-RECORD
+           CLOSE SWAP-AUDIT-FILE
+           .
+       END PROGRAM SwapParameters.
