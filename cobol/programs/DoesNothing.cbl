@@ -0,0 +1,140 @@
+      ******************************************************************
+      * DoesNothing - standalone, individually callable copy of the
+      * nested version in FunDeclare.cbl (see the header comment on
+      * cobol/programs/SumThreeWithClutterInLinkage.cbl for why this
+      * exists alongside the nested one - request 010).
+      *
+      * Pre-flight dataset/environment check (request 004): confirms a
+      * dataset exists and has at least the caller's expected minimum
+      * record count before the rest of a batch step touches it. The
+      * nested copy in FunDeclare.cbl is never CALLed by anything (it
+      * has no containing-program driver of its own), so this copy is
+      * what cobol/programs/ZeroGuardBatch.cbl and
+      * cobol/programs/RangeKeyDriver.cbl actually CALL ahead of
+      * opening their own transaction file (review round).
+      *
+      * Organization flag (review round): both real callers' datasets
+      * (FUNDECL.TRANSACT.DAT, FUNDECL.TRANBAL.DAT) carry COMP-3 packed
+      * fields and are opened ORGANIZATION IS SEQUENTIAL by
+      * ZeroGuardBatch.cbl/RangeKeyDriver.cbl for the same packed-byte/
+      * line-terminator reason documented on those programs - this
+      * preflight used to always read them as LINE SEQUENTIAL, a
+      * physical-format mismatch with what its callers actually open.
+      * LS-ORGANIZATION-FLAG now tells this program which physical
+      * format to expect, and it checks the dataset the same way its
+      * caller will actually open it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DoesNothing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREFLIGHT-INPUT-LS ASSIGN TO WS-PREFLIGHT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PREFLIGHT-STATUS.
+
+           SELECT PREFLIGHT-INPUT-SEQ ASSIGN TO WS-PREFLIGHT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PREFLIGHT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREFLIGHT-INPUT-LS.
+       01  PREFLIGHT-RECORD-LS         PIC X(200).
+
+       FD  PREFLIGHT-INPUT-SEQ.
+       01  PREFLIGHT-RECORD-SEQ        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PREFLIGHT-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.INPUT.DAT'.
+       01  WS-PREFLIGHT-STATUS         PIC X(02).
+       01  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-MIN-EXPECTED-RECORDS     PIC 9(09) VALUE 1.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-DATASET-NAME             PIC X(80).
+       01  LS-MIN-RECORDS              PIC 9(09).
+      * Defaults to LINE SEQUENTIAL (SPACES/any value but 'S') so a
+      * caller written before this flag existed still gets the
+      * original behavior instead of silently switching formats.
+       01  LS-ORGANIZATION-FLAG        PIC X(01).
+           88  LS-ORG-SEQUENTIAL                  VALUE 'S'.
+           88  LS-ORG-LINE-SEQUENTIAL             VALUE 'L'.
+
+       PROCEDURE DIVISION USING BY REFERENCE LS-DATASET-NAME
+                                 BY REFERENCE LS-MIN-RECORDS
+                                 BY REFERENCE LS-ORGANIZATION-FLAG.
+       0000-PREFLIGHT-CHECK.
+           IF LS-DATASET-NAME NOT = SPACES
+               MOVE LS-DATASET-NAME TO WS-PREFLIGHT-DSN
+           END-IF
+           IF LS-MIN-RECORDS > ZERO
+               MOVE LS-MIN-RECORDS TO WS-MIN-EXPECTED-RECORDS
+           END-IF
+
+           IF LS-ORG-SEQUENTIAL
+               PERFORM 0200-CHECK-SEQUENTIAL
+           ELSE
+               PERFORM 0100-CHECK-LINE-SEQUENTIAL
+           END-IF
+           GOBACK
+           .
+
+       0100-CHECK-LINE-SEQUENTIAL.
+           OPEN INPUT PREFLIGHT-INPUT-LS
+           IF WS-PREFLIGHT-STATUS NOT = '00'
+               DISPLAY 'PREFLIGHT: DATASET NOT PRESENT - '
+                   WS-PREFLIGHT-DSN ' STATUS ' WS-PREFLIGHT-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ PREFLIGHT-INPUT-LS
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PREFLIGHT-INPUT-LS
+               PERFORM 0300-EVALUATE-RESULT
+           END-IF
+           .
+
+       0200-CHECK-SEQUENTIAL.
+           OPEN INPUT PREFLIGHT-INPUT-SEQ
+           IF WS-PREFLIGHT-STATUS NOT = '00'
+               DISPLAY 'PREFLIGHT: DATASET NOT PRESENT - '
+                   WS-PREFLIGHT-DSN ' STATUS ' WS-PREFLIGHT-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ PREFLIGHT-INPUT-SEQ
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PREFLIGHT-INPUT-SEQ
+               PERFORM 0300-EVALUATE-RESULT
+           END-IF
+           .
+
+       0300-EVALUATE-RESULT.
+           IF WS-RECORD-COUNT = ZERO
+               DISPLAY 'PREFLIGHT: DATASET IS EMPTY - '
+                   WS-PREFLIGHT-DSN
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF WS-RECORD-COUNT < WS-MIN-EXPECTED-RECORDS
+                   DISPLAY 'PREFLIGHT: RECORD COUNT '
+                       WS-RECORD-COUNT
+                       ' BELOW EXPECTED MINIMUM '
+                       WS-MIN-EXPECTED-RECORDS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'PREFLIGHT: OK - ' WS-RECORD-COUNT
+                       ' RECORDS ON ' WS-PREFLIGHT-DSN
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+       END PROGRAM DoesNothing.
