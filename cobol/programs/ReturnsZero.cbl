@@ -0,0 +1,38 @@
+      ******************************************************************
+      * ReturnsZero - standalone, individually callable copy of the
+      * nested version in FunDeclare.cbl (see the header comment on
+      * cobol/programs/SumThreeWithClutterInLinkage.cbl for why this
+      * exists alongside the nested one - request 010).
+      *
+      * Restart-time accumulator reset utility (request 001): zeroes
+      * every accumulator field carried in the ACCUM-TABLE copybook in
+      * a single call. The nested copy in FunDeclare.cbl is never
+      * CALLed by anything (it has no containing-program driver of its
+      * own), so this copy is what cobol/programs/ZeroGuardBatch.cbl
+      * actually CALLs at the start of a fresh (non-restart) checkpoint
+      * cycle (review round).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReturnsZero.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB                      PIC 9(04) COMP.
+
+       LINKAGE SECTION.
+       COPY ACCUMTAB.
+      * BY REFERENCE result param instead of RETURNING (request 010's
+      * standalone copies drop RETURNING the same way
+      * SumThreeWithClutterInLinkage/SwapParameters do).
+       01  LS-RESULT                   PIC S9(09) COMP-3.
+
+       PROCEDURE DIVISION USING BY REFERENCE ACCUM-TABLE
+                                 BY REFERENCE LS-RESULT.
+       0000-RESET-ACCUMULATORS.
+           MOVE 0 TO LS-RESULT
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > ACCUM-TABLE-COUNT
+               MOVE 0 TO ACCUM-VALUE (WS-SUB)
+           END-PERFORM
+           GOBACK
+           .
+       END PROGRAM ReturnsZero.
