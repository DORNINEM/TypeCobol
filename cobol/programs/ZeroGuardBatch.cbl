@@ -0,0 +1,223 @@
+      ******************************************************************
+      * ZeroGuardBatch - real file-driven batch wrapper around the
+      * StrangelyReturnsItsInput zero-guard rule (request 003).
+      *
+      * StrangelyReturnsItsInput can't own a FILE SECTION as a nested
+      * TypeCobol function declaration, so the actual record-by-record
+      * file I/O lives here: read the transaction file, force any zero
+      * amount to zero (pass everything else through unchanged, exactly
+      * like the nested function does), and write a report line for
+      * every record where the input amount actually was zero, so a
+      * data-quality problem is visible instead of silently flowing
+      * through.
+      *
+      * Pre-flight/accumulator wiring (review round): CALLs the
+      * standalone cobol/programs/DoesNothing.cbl (request 004) before
+      * opening the transaction file, and cobol/programs/ReturnsZero.cbl
+      * (request 001) to zero the read/zero-amount counters at the
+      * start of a fresh run instead of relying on WORKING-STORAGE
+      * VALUE ZERO alone - the counters now live in the ACCUMTAB
+      * copybook table those two utilities were built to work against.
+      *
+      * Checkpoint/restart (request 013): every record this rewrites
+      * CHECKPOINT-FILE with how far the run has gotten, the same
+      * OPEN EXTEND/fall-back-to-OUTPUT-on-05-or-35 idiom used
+      * everywhere else in this suite for its audit/suspense files -
+      * except a checkpoint is a single current-position record, so
+      * each rewrite is a fresh OPEN OUTPUT rather than an append.
+      * (Review round: checkpointing used to happen only every 100
+      * records while a zero-amount exception line was written every
+      * record, so a restart that skip-read back to the last checkpoint
+      * would re-detect and re-write as duplicates any exception lines
+      * between the checkpoint and the abend. Checkpointing every
+      * record closes that window - the skip-read position and the
+      * exception file's contents are now always in lockstep.)
+      * TRANSACTION-FILE is LINE SEQUENTIAL, so there is no key to
+      * reposition by; a restart instead skip-reads the checkpointed
+      * record count before rejoining normal processing, and reopens
+      * EXCEPTION-REPORT in EXTEND mode so the prior run's exception
+      * lines aren't lost. A run that reaches end-of-file clears the
+      * checkpoint so the next invocation starts clean.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZeroGuardBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - TRANREC.cpy's
+      * TRAN-AMOUNT is COMP-3 (packed decimal); a packed byte can
+      * collide with the line-terminator LINE SEQUENTIAL relies on to
+      * find record boundaries. SEQUENTIAL is record-length delimited,
+      * so binary fields are safe.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-TRANSACTION-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO WS-EXCEPTION-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  EXCEPTION-REPORT.
+       COPY ZEROEXC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-DSN          PIC X(80)
+                                       VALUE 'FUNDECL.TRANSACT.DAT'.
+       01  WS-TRANSACTION-STATUS       PIC X(02).
+       01  WS-EXCEPTION-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.ZEROAMT.RPT'.
+       01  WS-EXCEPTION-STATUS         PIC X(02).
+       01  WS-CHECKPOINT-DSN           PIC X(80)
+                                       VALUE 'FUNDECL.ZEROGUARD.CKPT'.
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+       01  WS-RESTART-SWITCH           PIC X VALUE 'N'.
+           88  WS-IS-RESTART                     VALUE 'Y'.
+       01  WS-RESULT-AMOUNT            PIC S9(09) COMP-3.
+       01  WS-SKIP-COUNT               PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-SUB                 PIC 9(09) COMP VALUE ZERO.
+       01  WS-LAST-ACCOUNT-NUMBER      PIC 9(10) VALUE ZERO.
+       01  WS-PREFLIGHT-MIN-RECORDS    PIC 9(09) VALUE 1.
+      * 'S' (review round) - TRANSACTION-FILE above is opened
+      * ORGANIZATION IS SEQUENTIAL, so DoesNothing must preflight-check
+      * it the same way instead of defaulting to LINE SEQUENTIAL.
+       01  WS-PREFLIGHT-ORG-FLAG       PIC X(01) VALUE 'S'.
+       01  WS-RETURNSZERO-RESULT       PIC S9(09) COMP-3.
+       01  WS-DISPLAY-RECORDS-READ     PIC 9(09).
+       01  WS-DISPLAY-RECORDS-ZERO     PIC 9(09).
+
+      * ACCUM-VALUE (1) = records read, ACCUM-VALUE (2) = zero-amount
+      * exceptions - reset by ReturnsZero, carried record-by-record.
+       COPY ACCUMTAB.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 0200-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 0900-TERMINATE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           CALL 'DoesNothing' USING
+                   BY REFERENCE WS-TRANSACTION-DSN
+                   BY REFERENCE WS-PREFLIGHT-MIN-RECORDS
+                   BY REFERENCE WS-PREFLIGHT-ORG-FLAG
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'ZEROGUARDBATCH: PREFLIGHT CHECK FAILED FOR '
+                   WS-TRANSACTION-DSN
+               STOP RUN
+           END-IF
+
+           PERFORM 0110-READ-CHECKPOINT
+
+           IF NOT WS-IS-RESTART
+               CALL 'ReturnsZero' USING
+                       BY REFERENCE ACCUM-TABLE
+                       BY REFERENCE WS-RETURNSZERO-RESULT
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+
+           IF WS-IS-RESTART
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ TRANSACTION-FILE
+                       AT END SET WS-END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-COUNT TO ACCUM-VALUE (1)
+               OPEN EXTEND EXCEPTION-REPORT
+               IF WS-EXCEPTION-STATUS = '05' OR '35'
+                   CLOSE EXCEPTION-REPORT
+                   OPEN OUTPUT EXCEPTION-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           .
+
+       0110-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '05' OR '35'
+               MOVE 'N' TO WS-RESTART-SWITCH
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'N' TO WS-RESTART-SWITCH
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-SWITCH
+                       MOVE CHKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                       MOVE CHKPT-RECORDS-ZERO TO ACCUM-VALUE (2)
+                       DISPLAY 'ZEROGUARDBATCH: RESTARTING AFTER '
+                           WS-SKIP-COUNT ' RECORDS (LAST ACCOUNT '
+                           CHKPT-LAST-ACCOUNT-NUMBER ')'
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       0200-PROCESS-RECORD.
+           ADD 1 TO ACCUM-VALUE (1)
+           MOVE TRAN-ACCOUNT-NUMBER TO WS-LAST-ACCOUNT-NUMBER
+
+           IF TRAN-AMOUNT = 0
+               MOVE 0 TO WS-RESULT-AMOUNT
+               ADD 1 TO ACCUM-VALUE (2)
+               MOVE TRAN-ACCOUNT-NUMBER TO ZEROEXC-ACCOUNT-NUMBER
+               MOVE TRAN-AMOUNT         TO ZEROEXC-ORIGINAL-AMOUNT
+               WRITE ZERO-EXCEPTION-LINE
+           ELSE
+               MOVE TRAN-AMOUNT TO WS-RESULT-AMOUNT
+           END-IF
+
+      * Checkpoint every record (review round) - see the header comment
+      * for why a coarser interval let a restart duplicate exception
+      * lines.
+           PERFORM 0300-WRITE-CHECKPOINT
+           .
+
+       0300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'ZEROGRD1'              TO CHKPT-JOB-NAME
+           MOVE ACCUM-VALUE (1)         TO CHKPT-RECORDS-PROCESSED
+           MOVE ACCUM-VALUE (2)         TO CHKPT-RECORDS-ZERO
+           MOVE WS-LAST-ACCOUNT-NUMBER  TO CHKPT-LAST-ACCOUNT-NUMBER
+           MOVE FUNCTION CURRENT-DATE   TO CHKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       0900-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           CLOSE EXCEPTION-REPORT
+
+      * Completed a full pass - clear the checkpoint so the next run
+      * (against the next batch cycle's input) starts from the top.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           MOVE ACCUM-VALUE (1) TO WS-DISPLAY-RECORDS-READ
+           MOVE ACCUM-VALUE (2) TO WS-DISPLAY-RECORDS-ZERO
+           DISPLAY 'ZEROGUARDBATCH: READ ' WS-DISPLAY-RECORDS-READ
+               ' RECORDS, ' WS-DISPLAY-RECORDS-ZERO
+               ' ZERO-AMOUNT EXCEPTIONS'
+           MOVE 0 TO RETURN-CODE
+           .
+       END PROGRAM ZeroGuardBatch.
