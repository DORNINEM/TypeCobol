@@ -0,0 +1,140 @@
+      ******************************************************************
+      * SumThreeWithClutterInLinkage - standalone, individually
+      * callable copy of the nested version in FunDeclare.cbl.
+      *
+      * Nested programs are only visible for CALL within their own
+      * containing program, so they can't be shared across the
+      * multiple concurrent RangeKeyDriver copies introduced by
+      * request 010 to split the nightly key-range batch step. This
+      * standalone subprogram is the one the parallel drivers actually
+      * CALL; the nested copy in FunDeclare.cbl remains the serial
+      * suite's version and both implement the same reconciliation
+      * logic from request 000.
+      *
+      * Per-range suspense dataset (review round): every concurrent
+      * RangeKeyDriver copy used to CALL this program with the same
+      * fixed WS-SUSPENSE-DSN literal, so out-of-balance records from
+      * different ranges landed on one shared physical file - a lost-
+      * write hazard. The caller's LS-RANGE-ID now flows in the same
+      * way TRANB-BATCH-ID always has, and WS-SUSPENSE-DSN is built
+      * from it exactly the way RangeKeyDriver.cbl builds its own
+      * per-range WS-RANGE-TOTAL-DSN, so each range gets its own
+      * suspense output.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SumThreeWithClutterInLinkage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - SUSPREC.cpy's
+      * totals are COMP-3 (packed decimal); a packed byte can collide
+      * with the line-terminator LINE SEQUENTIAL relies on to find
+      * record boundaries. SEQUENTIAL is record-length delimited, so
+      * binary fields are safe.
+           SELECT SUSPENSE-FILE ASSIGN TO WS-SUSPENSE-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-DSN             PIC X(80)
+                                       VALUE 'FUNDECL.SUSPENSE.RPT'.
+       01  WS-SUSPENSE-STATUS          PIC X(02).
+       01  WS-DIFFERENCE               PIC S9(09)V99 COMP-3.
+       01  WS-OVERFLOW-SWITCH          PIC X VALUE 'N'.
+           88  WS-TOTAL-OVERFLOWED               VALUE 'Y'.
+
+       LINKAGE SECTION.
+      * COMP-3 PIC S9(09) (request 011) - matches CUSTMAST.cpy and the
+      * nested copy of this program in FunDeclare.cbl; the COMPUTE
+      * below still traps the rare value that would overflow even this.
+       01  CUST-BALANCE-PRINCIPAL      PIC S9(09) COMP-3.
+       01  CUST-BALANCE-INTEREST       PIC S9(09) COMP-3.
+       01  CUST-BALANCE-FEES           PIC S9(09) COMP-3.
+       01  LS-BATCH-ID                 PIC X(08).
+      * COMP-3 PIC S9(09) (review round) - signed to match the balance
+      * fields it reconciles against instead of silently dropping sign.
+       01  LS-TRAILER-CONTROL-TOTAL    PIC S9(09) COMP-3.
+       01  LS-OUT-OF-BALANCE-FLAG      PIC X.
+           88  LS-OUT-OF-BALANCE                 VALUE 'Y'.
+           88  LS-IN-BALANCE                     VALUE 'N'.
+       01  CUST-BALANCE-TOTAL          PIC S9(09) COMP-3.
+      * Appended last (review round), not inserted earlier in the list,
+      * so the existing positional CALL ... USING order at
+      * RangeKeyDriver.cbl's one call site does not shift.
+       01  LS-RANGE-ID                 PIC X(08).
+
+       PROCEDURE DIVISION USING BY REFERENCE CUST-BALANCE-PRINCIPAL
+                                 BY REFERENCE CUST-BALANCE-INTEREST
+                                 BY REFERENCE CUST-BALANCE-FEES
+                                 BY REFERENCE LS-BATCH-ID
+                                 BY REFERENCE LS-TRAILER-CONTROL-TOTAL
+                                 BY REFERENCE LS-OUT-OF-BALANCE-FLAG
+                                 BY REFERENCE CUST-BALANCE-TOTAL
+                                 BY REFERENCE LS-RANGE-ID.
+       0000-SUM-AND-RECONCILE.
+           STRING 'FUNDECL.SUSPENSE.' DELIMITED BY SIZE
+                   LS-RANGE-ID        DELIMITED BY SPACE
+               INTO WS-SUSPENSE-DSN
+
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           COMPUTE CUST-BALANCE-TOTAL
+               = CUST-BALANCE-PRINCIPAL + CUST-BALANCE-INTEREST
+                   + CUST-BALANCE-FEES
+               ON SIZE ERROR
+                   SET WS-TOTAL-OVERFLOWED TO TRUE
+           END-COMPUTE
+           SET LS-IN-BALANCE TO TRUE
+
+           IF WS-TOTAL-OVERFLOWED
+               SET LS-OUT-OF-BALANCE TO TRUE
+      * ON SIZE ERROR leaves CUST-BALANCE-TOTAL at its pre-COMPUTE
+      * value, not zero - zero it explicitly so a caller that ignores
+      * LS-OUT-OF-BALANCE-FLAG never folds a stale/garbage total into
+      * a downstream accumulation.
+               MOVE 0 TO CUST-BALANCE-TOTAL
+               MOVE 0 TO WS-DIFFERENCE
+               PERFORM 0100-WRITE-SUSPENSE-RECORD
+           ELSE
+               COMPUTE WS-DIFFERENCE =
+                   CUST-BALANCE-TOTAL - LS-TRAILER-CONTROL-TOTAL
+               IF WS-DIFFERENCE NOT = 0
+                   SET LS-OUT-OF-BALANCE TO TRUE
+                   PERFORM 0100-WRITE-SUSPENSE-RECORD
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       0100-WRITE-SUSPENSE-RECORD.
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = '05' OR '35'
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+
+           MOVE LS-BATCH-ID            TO SUSP-BATCH-ID
+      * SUSP-PROGRAM-ID is PIC X(08) (SUSPREC.cpy) - a short mnemonic
+      * fits, the full program name silently truncates (review round).
+           MOVE 'SUM3'                 TO SUSP-PROGRAM-ID
+           MOVE CUST-BALANCE-TOTAL     TO SUSP-COMPUTED-TOTAL
+           MOVE LS-TRAILER-CONTROL-TOTAL
+                                       TO SUSP-TRAILER-TOTAL
+           MOVE WS-DIFFERENCE          TO SUSP-DIFFERENCE
+           IF WS-TOTAL-OVERFLOWED
+               MOVE 'OOB2'             TO SUSP-REASON-CODE
+               MOVE 'BALANCE TOTAL OVERFLOWED COMP-3'
+                                       TO SUSP-REASON-TEXT
+           ELSE
+               MOVE 'OOB1'             TO SUSP-REASON-CODE
+               MOVE 'COMPUTED TOTAL DOES NOT MATCH TRAILER TOTAL'
+                                       TO SUSP-REASON-TEXT
+           END-IF
+           MOVE FUNCTION CURRENT-DATE  TO SUSP-TIMESTAMP
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE
+           .
+       END PROGRAM SumThreeWithClutterInLinkage.
