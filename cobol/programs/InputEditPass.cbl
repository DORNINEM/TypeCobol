@@ -0,0 +1,119 @@
+      ******************************************************************
+      * InputEditPass - field-level edit/validation pass in front of
+      * SwapParameters and SumThreeWithClutterInLinkage (request 005).
+      *
+      * The compiler already catches a bad LINKAGE shape at compile
+      * time for SwapParametersWrong (x/y should be INOUT; y's
+      * input/output types differ). This program does the equivalent
+      * check against live data: every incoming record's x/y/z fields
+      * must be the right length and numeric before they're allowed
+      * anywhere near the utilities' numeric LINKAGE fields BY
+      * REFERENCE. Anything that doesn't fit is routed to the reject
+      * file with a reason code instead of being passed in and
+      * corrupting whatever's next to it in storage.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InputEditPass.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO WS-REQUEST-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT VALIDATED-FILE ASSIGN TO WS-VALIDATED-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALIDATED-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       COPY SWAPSUM.
+
+       FD  VALIDATED-FILE.
+       01  VALIDATED-RECORD            PIC X(36).
+
+       FD  REJECT-FILE.
+       COPY REJREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQUEST-DSN              PIC X(80)
+                                       VALUE 'FUNDECL.SWAPSUM.REQUEST'.
+       01  WS-REQUEST-STATUS           PIC X(02).
+       01  WS-VALIDATED-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.SWAPSUM.VALID'.
+       01  WS-VALIDATED-STATUS         PIC X(02).
+       01  WS-REJECT-DSN               PIC X(80)
+                                       VALUE 'FUNDECL.SWAPSUM.REJECT'.
+       01  WS-REJECT-STATUS            PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+       01  WS-RECORD-VALID-SWITCH      PIC X.
+           88  WS-RECORD-VALID                   VALUE 'Y'.
+       01  WS-RECORDS-READ             PIC 9(09) VALUE ZERO.
+       01  WS-RECORDS-ACCEPTED         PIC 9(09) VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT REQUEST-FILE
+           OPEN OUTPUT VALIDATED-FILE
+           OPEN OUTPUT REJECT-FILE
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ REQUEST-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 0100-EDIT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE REQUEST-FILE
+           CLOSE VALIDATED-FILE
+           CLOSE REJECT-FILE
+
+           DISPLAY 'INPUTEDITPASS: READ ' WS-RECORDS-READ
+               ' ACCEPTED ' WS-RECORDS-ACCEPTED
+               ' REJECTED ' WS-RECORDS-REJECTED
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-EDIT-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'N' TO WS-RECORD-VALID-SWITCH
+
+           IF NOT SWAPSUM-IS-SWAP AND NOT SWAPSUM-IS-SUM3
+               MOVE 'RT01' TO REJ-REASON-CODE
+               MOVE 'UNKNOWN RECORD TYPE' TO REJ-REASON-TEXT
+           ELSE IF SWAPSUM-X-FIELD NOT NUMERIC
+               MOVE 'FT01' TO REJ-REASON-CODE
+               MOVE 'X FIELD NOT NUMERIC' TO REJ-REASON-TEXT
+           ELSE IF SWAPSUM-Y-FIELD NOT NUMERIC
+               MOVE 'FT02' TO REJ-REASON-CODE
+               MOVE 'Y FIELD NOT NUMERIC' TO REJ-REASON-TEXT
+           ELSE IF SWAPSUM-IS-SUM3 AND SWAPSUM-Z-FIELD NOT NUMERIC
+               MOVE 'FT03' TO REJ-REASON-CODE
+               MOVE 'Z FIELD NOT NUMERIC' TO REJ-REASON-TEXT
+           ELSE
+               SET WS-RECORD-VALID     TO TRUE
+           END-IF
+
+           IF WS-RECORD-VALID
+               MOVE SWAPSUM-REQUEST-RECORD TO VALIDATED-RECORD
+               WRITE VALIDATED-RECORD
+               ADD 1 TO WS-RECORDS-ACCEPTED
+           ELSE
+               PERFORM 0300-WRITE-REJECT
+           END-IF
+           .
+
+       0300-WRITE-REJECT.
+           MOVE SWAPSUM-REQUEST-RECORD TO REJ-ORIGINAL-RECORD
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED
+           .
+       END PROGRAM InputEditPass.
