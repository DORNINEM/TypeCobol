@@ -0,0 +1,79 @@
+      ******************************************************************
+      * SetCustomerFlag - SET ... TO TRUE/FALSE for a CUSTMAST status
+      * flag (account-closed or on-hold), with a change-log entry for
+      * every flip (request 006). Callers pass the flag to change BY
+      * REFERENCE from their own copy of CUSTOMER-MASTER-RECORD so the
+      * flag can only ever be reached through this SET, never a raw
+      * MOVE of an arbitrary PIC X value.
+      *
+      * Review round: now actually wired to a real caller,
+      * cobol/programs/SwapParametersOnline.cbl's CLOSE/REOPEN command,
+      * against CUSTOMER-MASTER-FILE's CUST-ACCOUNT-CLOSED-FLAG - it
+      * had no caller anywhere in the diff before this. Also switched
+      * LS-FLAG-FIELD from a raw MOVE 'Y'/'N' to the SET ... TO TRUE/
+      * FALSE idiom request 006 called for, via 88 levels on the
+      * LINKAGE field itself.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SetCustomerFlag.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANGE-LOG-FILE ASSIGN TO WS-CHANGE-LOG-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHANGE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHANGE-LOG-FILE.
+       COPY CUSTFLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHANGE-LOG-DSN           PIC X(80)
+                                       VALUE 'FUNDECL.CUSTMAST.FLAGLOG'.
+       01  WS-CHANGE-LOG-STATUS        PIC X(02).
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUMBER           PIC 9(10).
+       01  LS-FLAG-NAME                PIC X(12).
+       01  LS-FLAG-VALUE               PIC X(01).
+           88  LS-SET-CLOSED-OR-ON-HOLD          VALUE 'Y'.
+           88  LS-SET-OPEN-OR-NOT-ON-HOLD        VALUE 'N'.
+       01  LS-FLAG-FIELD               PIC X(01).
+           88  LS-FLAG-TRUE                      VALUE 'Y'.
+           88  LS-FLAG-FALSE                     VALUE 'N'.
+       01  LS-JOB-NAME                 PIC X(08).
+
+       PROCEDURE DIVISION USING BY REFERENCE LS-ACCOUNT-NUMBER
+                                 BY REFERENCE LS-FLAG-NAME
+                                 BY REFERENCE LS-FLAG-VALUE
+                                 BY REFERENCE LS-FLAG-FIELD
+                                 BY REFERENCE LS-JOB-NAME.
+       0000-SET-FLAG.
+           MOVE FUNCTION CURRENT-DATE  TO FLOG-TIMESTAMP
+           MOVE LS-ACCOUNT-NUMBER      TO FLOG-ACCOUNT-NUMBER
+           MOVE LS-FLAG-NAME           TO FLOG-FLAG-NAME
+           MOVE LS-FLAG-FIELD          TO FLOG-OLD-VALUE
+           MOVE LS-JOB-NAME            TO FLOG-JOB-NAME
+
+           IF LS-SET-CLOSED-OR-ON-HOLD
+               SET LS-FLAG-TRUE TO TRUE
+           ELSE
+               SET LS-FLAG-FALSE TO TRUE
+           END-IF
+
+           MOVE LS-FLAG-FIELD          TO FLOG-NEW-VALUE
+           PERFORM 0100-WRITE-CHANGE-LOG
+           GOBACK
+           .
+
+       0100-WRITE-CHANGE-LOG.
+           OPEN EXTEND CHANGE-LOG-FILE
+           IF WS-CHANGE-LOG-STATUS = '05' OR '35'
+               CLOSE CHANGE-LOG-FILE
+               OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF
+           WRITE FLAG-CHANGE-LOG-RECORD
+           CLOSE CHANGE-LOG-FILE
+           .
+       END PROGRAM SetCustomerFlag.
