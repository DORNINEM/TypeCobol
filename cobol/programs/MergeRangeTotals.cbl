@@ -0,0 +1,149 @@
+      ******************************************************************
+      * MergeRangeTotals - final step of the split key-range batch
+      * (request 010): concatenates the per-range RANGE-TOTAL-RECORD
+      * output written by each parallel RangeKeyDriver copy
+      * (FUNDECL.RANGETOT.<range-id>) into one consolidated
+      * FUNDECL.RANGETOT.ALL dataset and rolls the individual control
+      * totals up into one grand control total, replacing the single
+      * long serial pass's control total. DailyControlReport reads the
+      * consolidated FUNDECL.RANGETOT.ALL this step produces.
+      *
+      * Concatenation mechanism (review round): FUNDECL.RANGETOT.ALL
+      * used to be read here as if some earlier step had already
+      * concatenated the per-range files onto it, but nothing in the
+      * batch ever did that. WS-RANGE-IDS-DSN is a small control file
+      * listing the range ids the nightly scheduler handed out to that
+      * night's concurrent RangeKeyDriver copies (the same ids each
+      * copy was given as LS-RANGE-ID); this step reads it to find and
+      * open each per-range file in turn and copies every record
+      * straight through into RANGE-TOTAL-OUTPUT-FILE, so the "merge"
+      * this program's name promises actually produces the merged
+      * dataset instead of assuming one already exists.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MergeRangeTotals.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Plain text range ids, one per record - no COMP-3 fields, so
+      * LINE SEQUENTIAL is safe here.
+           SELECT RANGE-ID-FILE ASSIGN TO WS-RANGE-IDS-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGE-IDS-STATUS.
+
+      * SEQUENTIAL, not LINE SEQUENTIAL (review round) - RANGETOT.cpy's
+      * control total is COMP-3 (packed decimal); a packed byte can
+      * collide with the line-terminator LINE SEQUENTIAL relies on to
+      * find record boundaries. Must match the SEQUENTIAL organization
+      * RangeKeyDriver.cbl writes the per-range files with.
+           SELECT RANGE-TOTAL-INPUT ASSIGN TO WS-RANGE-TOTAL-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RANGE-TOTAL-STATUS.
+
+           SELECT RANGE-TOTAL-OUTPUT-FILE
+               ASSIGN TO WS-RANGE-TOTAL-ALL-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RANGE-TOTAL-ALL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-ID-FILE.
+       01  RANGE-ID-CTL-RECORD         PIC X(08).
+
+       FD  RANGE-TOTAL-INPUT.
+       COPY RANGETOT.
+
+       FD  RANGE-TOTAL-OUTPUT-FILE.
+       01  RANGE-TOTAL-OUTPUT-RECORD.
+           05  RTO-RANGE-ID            PIC X(08).
+           05  RTO-LOW-KEY             PIC 9(10).
+           05  RTO-HIGH-KEY            PIC 9(10).
+           05  RTO-RECORD-COUNT        PIC 9(09).
+           05  RTO-CONTROL-TOTAL       PIC S9(09) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RANGE-IDS-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.RANGEIDS.CTL'.
+       01  WS-RANGE-IDS-STATUS         PIC X(02).
+       01  WS-RANGE-TOTAL-DSN          PIC X(80).
+       01  WS-RANGE-TOTAL-STATUS       PIC X(02).
+       01  WS-RANGE-TOTAL-ALL-DSN      PIC X(80)
+                                       VALUE 'FUNDECL.RANGETOT.ALL'.
+       01  WS-RANGE-TOTAL-ALL-STATUS   PIC X(02).
+       01  WS-RANGEIDS-EOF-SWITCH      PIC X VALUE 'N'.
+           88  WS-NO-MORE-RANGE-IDS               VALUE 'Y'.
+       01  WS-RANGE-TOTAL-EOF-SWITCH   PIC X VALUE 'N'.
+           88  WS-END-OF-RANGE-FILE                VALUE 'Y'.
+       01  WS-RANGES-MERGED            PIC 9(05) VALUE ZERO.
+       01  WS-GRAND-RECORD-COUNT       PIC 9(09) VALUE ZERO.
+      * Signed COMP-3 (review round) to match RANGETOT-CONTROL-TOTAL.
+       01  WS-GRAND-CONTROL-TOTAL      PIC S9(09) COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT RANGE-TOTAL-OUTPUT-FILE
+           OPEN INPUT RANGE-ID-FILE
+           IF WS-RANGE-IDS-STATUS NOT = '00'
+               DISPLAY 'MERGERANGETOTALS: RANGE ID CONTROL FILE NOT '
+                   'FOUND - ' WS-RANGE-IDS-DSN
+                   ' STATUS ' WS-RANGE-IDS-STATUS
+           ELSE
+               PERFORM UNTIL WS-NO-MORE-RANGE-IDS
+                   READ RANGE-ID-FILE
+                       AT END SET WS-NO-MORE-RANGE-IDS TO TRUE
+                       NOT AT END PERFORM 0100-MERGE-ONE-RANGE-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE RANGE-ID-FILE
+           END-IF
+           CLOSE RANGE-TOTAL-OUTPUT-FILE
+
+           DISPLAY 'MERGERANGETOTALS: MERGED ' WS-RANGES-MERGED
+               ' RANGES, ' WS-GRAND-RECORD-COUNT ' RECORDS, TOTAL '
+               WS-GRAND-CONTROL-TOTAL
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-MERGE-ONE-RANGE-FILE.
+           STRING 'FUNDECL.RANGETOT.' DELIMITED BY SIZE
+                   RANGE-ID-CTL-RECORD DELIMITED BY SPACE
+               INTO WS-RANGE-TOTAL-DSN
+
+           MOVE 'N' TO WS-RANGE-TOTAL-EOF-SWITCH
+           OPEN INPUT RANGE-TOTAL-INPUT
+           IF WS-RANGE-TOTAL-STATUS NOT = '00'
+               DISPLAY 'MERGERANGETOTALS: RANGE FILE NOT FOUND - '
+                   WS-RANGE-TOTAL-DSN ' STATUS ' WS-RANGE-TOTAL-STATUS
+           ELSE
+               PERFORM UNTIL WS-END-OF-RANGE-FILE
+                   READ RANGE-TOTAL-INPUT
+                       AT END SET WS-END-OF-RANGE-FILE TO TRUE
+                       NOT AT END PERFORM 0200-COPY-AND-ACCUMULATE
+                   END-READ
+               END-PERFORM
+               CLOSE RANGE-TOTAL-INPUT
+               ADD 1 TO WS-RANGES-MERGED
+           END-IF
+           .
+
+       0200-COPY-AND-ACCUMULATE.
+           MOVE RANGETOT-RANGE-ID      TO RTO-RANGE-ID
+           MOVE RANGETOT-LOW-KEY       TO RTO-LOW-KEY
+           MOVE RANGETOT-HIGH-KEY      TO RTO-HIGH-KEY
+           MOVE RANGETOT-RECORD-COUNT  TO RTO-RECORD-COUNT
+           MOVE RANGETOT-CONTROL-TOTAL TO RTO-CONTROL-TOTAL
+           WRITE RANGE-TOTAL-OUTPUT-RECORD
+
+           ADD RANGETOT-RECORD-COUNT   TO WS-GRAND-RECORD-COUNT
+      * ON SIZE ERROR (review round) - same overflow risk as the
+      * per-range totals this rolls up; the field is left unchanged by
+      * ADD on a size error, so a warning is the only extra step
+      * needed to make the risk visible.
+           ADD RANGETOT-CONTROL-TOTAL  TO WS-GRAND-CONTROL-TOTAL
+               ON SIZE ERROR
+                   DISPLAY 'MERGERANGETOTALS: GRAND CONTROL TOTAL '
+                       'OVERFLOWED MERGING RANGE ' RANGETOT-RANGE-ID
+           END-ADD
+           .
+       END PROGRAM MergeRangeTotals.
