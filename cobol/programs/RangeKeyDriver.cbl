@@ -0,0 +1,144 @@
+      ******************************************************************
+      * RangeKeyDriver - drives the standalone SumThreeWithClutter-
+      * InLinkage utility over one account-number key range (request
+      * 010). The nightly JCL runs several copies of this step
+      * concurrently, each given a disjoint LS-LOW-KEY/LS-HIGH-KEY
+      * slice of the same transaction file and its own range id (used
+      * to keep each copy's suspense and range-total output datasets
+      * separate); MergeRangeTotals rolls the per-range control totals
+      * back into one figure afterwards.
+      *
+      * Per-range suspense dataset (review round): LS-RANGE-ID is now
+      * forwarded into CALL 'SumThreeWithClutterInLinkage' the same
+      * way it already feeds WS-RANGE-TOTAL-DSN below, so out-of-
+      * balance records from concurrent copies no longer collide on
+      * one shared SUSPENSE-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RangeKeyDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEQUENTIAL, not LINE SEQUENTIAL, on both files below (review
+      * round) - TRANBAL.cpy and RANGETOT.cpy carry COMP-3 (packed
+      * decimal) fields; a packed byte can collide with the line-
+      * terminator LINE SEQUENTIAL relies on to find record boundaries.
+      * SEQUENTIAL is record-length delimited, so binary fields are
+      * safe. TRANBAL.cpy's fields are also passed BY REFERENCE
+      * straight into SumThreeWithClutterInLinkage's COMP-3 LINKAGE, so
+      * they must round-trip through the file exactly as packed bytes.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-TRANSACTION-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT RANGE-TOTAL-FILE ASSIGN TO WS-RANGE-TOTAL-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RANGE-TOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANBAL.
+
+       FD  RANGE-TOTAL-FILE.
+       COPY RANGETOT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-DSN          PIC X(80)
+                                       VALUE 'FUNDECL.TRANBAL.DAT'.
+       01  WS-TRANSACTION-STATUS       PIC X(02).
+       01  WS-RANGE-TOTAL-DSN          PIC X(80).
+       01  WS-RANGE-TOTAL-STATUS       PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+       01  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+      * Signed COMP-3 (review round) to match RANGETOT-CONTROL-TOTAL.
+       01  WS-RANGE-CONTROL-TOTAL      PIC S9(09) COMP-3 VALUE ZERO.
+       01  WS-OUT-OF-BALANCE-FLAG      PIC X VALUE 'N'.
+           88  WS-RANGE-OUT-OF-BALANCE            VALUE 'Y'.
+           88  WS-RANGE-IN-BALANCE                VALUE 'N'.
+       01  WS-RECORD-TOTAL             PIC S9(09) COMP-3.
+       01  WS-PREFLIGHT-MIN-RECORDS    PIC 9(09) VALUE 1.
+      * 'S' (review round) - TRANSACTION-FILE above is opened
+      * ORGANIZATION IS SEQUENTIAL, so DoesNothing must preflight-check
+      * it the same way instead of defaulting to LINE SEQUENTIAL.
+       01  WS-PREFLIGHT-ORG-FLAG       PIC X(01) VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LS-RANGE-ID                 PIC X(08).
+       01  LS-LOW-KEY                  PIC 9(10).
+       01  LS-HIGH-KEY                 PIC 9(10).
+
+       PROCEDURE DIVISION USING BY REFERENCE LS-RANGE-ID
+                                 BY REFERENCE LS-LOW-KEY
+                                 BY REFERENCE LS-HIGH-KEY.
+       0000-MAIN.
+           STRING 'FUNDECL.RANGETOT.' DELIMITED BY SIZE
+                   LS-RANGE-ID        DELIMITED BY SPACE
+               INTO WS-RANGE-TOTAL-DSN
+
+           CALL 'DoesNothing' USING
+                   BY REFERENCE WS-TRANSACTION-DSN
+                   BY REFERENCE WS-PREFLIGHT-MIN-RECORDS
+                   BY REFERENCE WS-PREFLIGHT-ORG-FLAG
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'RANGEKEYDRIVER: PREFLIGHT CHECK FAILED FOR '
+                   WS-TRANSACTION-DSN ' RANGE ' LS-RANGE-ID
+               GOBACK
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT RANGE-TOTAL-FILE
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 0100-PROCESS-IF-IN-RANGE
+               END-READ
+           END-PERFORM
+
+           MOVE LS-RANGE-ID            TO RANGETOT-RANGE-ID
+           MOVE LS-LOW-KEY             TO RANGETOT-LOW-KEY
+           MOVE LS-HIGH-KEY            TO RANGETOT-HIGH-KEY
+           MOVE WS-RECORD-COUNT        TO RANGETOT-RECORD-COUNT
+           MOVE WS-RANGE-CONTROL-TOTAL TO RANGETOT-CONTROL-TOTAL
+           WRITE RANGE-TOTAL-RECORD
+
+           CLOSE TRANSACTION-FILE
+           CLOSE RANGE-TOTAL-FILE
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-PROCESS-IF-IN-RANGE.
+           IF TRANB-ACCOUNT-NUMBER >= LS-LOW-KEY
+                   AND TRANB-ACCOUNT-NUMBER <= LS-HIGH-KEY
+               CALL 'SumThreeWithClutterInLinkage' USING
+                   BY REFERENCE TRANB-PRINCIPAL
+                   BY REFERENCE TRANB-INTEREST
+                   BY REFERENCE TRANB-FEES
+                   BY REFERENCE TRANB-BATCH-ID
+                   BY REFERENCE TRANB-TRAILER-CONTROL-TOTAL
+                   BY REFERENCE WS-OUT-OF-BALANCE-FLAG
+                   BY REFERENCE WS-RECORD-TOTAL
+                   BY REFERENCE LS-RANGE-ID
+               ADD 1 TO WS-RECORD-COUNT
+      * An out-of-balance/overflowed record is already on the suspense
+      * file (SumThreeWithClutterInLinkage writes it) with its own
+      * WS-RECORD-TOTAL zeroed - do not fold it into the range's
+      * running control total, or a break would silently net itself
+      * out of the very total it's supposed to flag.
+               IF WS-RANGE-IN-BALANCE
+      * ON SIZE ERROR (review round) - the same growing-volume risk
+      * request 011 traps per-record also applies to this range's
+      * running total accumulated over the whole file.
+                   ADD WS-RECORD-TOTAL TO WS-RANGE-CONTROL-TOTAL
+                       ON SIZE ERROR
+                           DISPLAY 'RANGEKEYDRIVER: RANGE CONTROL '
+                               'TOTAL OVERFLOWED FOR RANGE '
+                               LS-RANGE-ID
+                   END-ADD
+               END-IF
+           END-IF
+           .
+       END PROGRAM RangeKeyDriver.
