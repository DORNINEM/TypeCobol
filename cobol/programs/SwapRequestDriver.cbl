@@ -0,0 +1,104 @@
+      ******************************************************************
+      * SwapRequestDriver - real consumer of InputEditPass's validated
+      * output (review round; request 005/010 reconciliation).
+      *
+      * InputEditPass edits incoming SWAPSUM-REQUEST-RECORDs and writes
+      * the ones that pass to VALIDATED-FILE, but nothing previously
+      * read that file back - the edit gate protected nothing. This
+      * program reads VALIDATED-FILE and, for every SWAP-type request,
+      * converts its X/Y text fields to the widened COMP-3 LINKAGE
+      * shape and CALLs the standalone cobol/programs/SwapParameters.cbl
+      * subprogram (request 010) with the record's batch id as the job
+      * name, exactly like SwapParametersOnline and the original serial
+      * suite do, so the same before/after audit trail is written.
+      *
+      * SUM3-type requests are read and counted but deliberately not
+      * summed here: SWAPSUM-REQUEST-RECORD (the interchange format
+      * InputEditPass edits, request 005) carries only X/Y/Z, not a
+      * trailer control total, and SumThreeWithClutterInLinkage cannot
+      * reconcile without one. TRAN-BALANCE-RECORD (TRANBAL.cpy), which
+      * does carry a trailer control total, is a different feed that
+      * RangeKeyDriver already consumes directly - renegotiating
+      * SWAPSUM's shape to add a trailer total is the same out-of-scope
+      * upstream-format change request 011's notes already declined for
+      * this record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SwapRequestDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALIDATED-FILE ASSIGN TO WS-VALIDATED-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALIDATED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALIDATED-FILE.
+       COPY SWAPSUM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VALIDATED-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.SWAPSUM.VALID'.
+       01  WS-VALIDATED-STATUS         PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                     VALUE 'Y'.
+       01  WS-RECORDS-READ             PIC 9(09) VALUE ZERO.
+       01  WS-SWAPS-APPLIED            PIC 9(09) VALUE ZERO.
+       01  WS-SUM3-SKIPPED             PIC 9(09) VALUE ZERO.
+       01  WS-X-NUMERIC                PIC 9(04).
+       01  WS-Y-NUMERIC                PIC 9(04).
+       01  WS-PRINCIPAL-COMP3          PIC S9(09) COMP-3.
+       01  WS-INTEREST-COMP3           PIC S9(09) COMP-3.
+       01  WS-JOB-NAME                 PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT VALIDATED-FILE
+           IF WS-VALIDATED-STATUS = '05' OR '35'
+               DISPLAY 'SWAPREQUESTDRIVER: NO VALIDATED FILE ON '
+                   WS-VALIDATED-DSN ' - NOTHING TO PROCESS'
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ VALIDATED-FILE
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END PERFORM 0100-PROCESS-REQUEST
+                   END-READ
+               END-PERFORM
+               CLOSE VALIDATED-FILE
+           END-IF
+
+           DISPLAY 'SWAPREQUESTDRIVER: READ ' WS-RECORDS-READ
+               ' APPLIED ' WS-SWAPS-APPLIED ' SWAPS, SKIPPED '
+               WS-SUM3-SKIPPED ' SUM3 REQUESTS (NO TRAILER TOTAL)'
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-PROCESS-REQUEST.
+           ADD 1 TO WS-RECORDS-READ
+           EVALUATE TRUE
+               WHEN SWAPSUM-IS-SWAP
+                   PERFORM 0200-APPLY-SWAP
+               WHEN SWAPSUM-IS-SUM3
+                   ADD 1 TO WS-SUM3-SKIPPED
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       0200-APPLY-SWAP.
+           MOVE SWAPSUM-X-FIELD        TO WS-X-NUMERIC
+           MOVE SWAPSUM-Y-FIELD        TO WS-Y-NUMERIC
+           MOVE WS-X-NUMERIC           TO WS-PRINCIPAL-COMP3
+           MOVE WS-Y-NUMERIC           TO WS-INTEREST-COMP3
+           MOVE SWAPSUM-BATCH-ID       TO WS-JOB-NAME
+
+           CALL 'SwapParameters' USING
+                   BY REFERENCE WS-PRINCIPAL-COMP3
+                   BY REFERENCE WS-INTEREST-COMP3
+                   BY REFERENCE WS-JOB-NAME
+
+           ADD 1 TO WS-SWAPS-APPLIED
+           .
+       END PROGRAM SwapRequestDriver.
