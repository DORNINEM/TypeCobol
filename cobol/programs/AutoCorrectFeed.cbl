@@ -0,0 +1,115 @@
+      ******************************************************************
+      * AutoCorrectFeed - auto-correct known bad byte patterns from one
+      * particular upstream partner feed on intake (request 009).
+      *
+      * Built on the INSPECT ... REPLACING (and combined
+      * TALLYING-then-REPLACING) patterns shown in
+      * TypeCobol.Test/Compiler/Parser/Samples/Statements/INSPECT.ok.cbl.
+      * Two known bad habits from that partner get fixed automatically
+      * instead of by hand in a text editor before rerunning the job:
+      *   - a stray '?' byte embedded in the account number, and
+      *   - '#' used as a leading zero-pad byte in the amount field.
+      * Each corrected field's hit count is tallied in the same
+      * INSPECT statement that performs the replacement and logged per
+      * run, so we can see how many corrections a cycle made.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AutoCorrectFeed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERFACE-FILE ASSIGN TO WS-INTERFACE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
+           SELECT CORRECTED-FILE ASSIGN TO WS-CORRECTED-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORRECTED-STATUS.
+
+           SELECT FIX-REPORT ASSIGN TO WS-FIX-REPORT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIX-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERFACE-FILE.
+       COPY INTFREC.
+
+       FD  CORRECTED-FILE.
+       01  CORRECTED-RECORD            PIC X(60).
+
+       FD  FIX-REPORT.
+       COPY FIXLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INTERFACE-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.PARTNERA.DAT'.
+       01  WS-INTERFACE-STATUS         PIC X(02).
+       01  WS-CORRECTED-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.PARTNERA.FIXED'.
+       01  WS-CORRECTED-STATUS         PIC X(02).
+       01  WS-FIX-REPORT-DSN           PIC X(80)
+                                       VALUE 'FUNDECL.PARTNERA.FIXRPT'.
+       01  WS-FIX-REPORT-STATUS        PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+       01  WS-RECORDS-READ             PIC 9(09) VALUE ZERO.
+       01  WS-TALLY                    PIC 9(09) COMP.
+       01  WS-ACCOUNT-FIX-COUNT        PIC 9(09) VALUE ZERO.
+       01  WS-AMOUNT-FIX-COUNT         PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT INTERFACE-FILE
+           OPEN OUTPUT CORRECTED-FILE
+           OPEN OUTPUT FIX-REPORT
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ INTERFACE-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 0100-CORRECT-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+
+           CLOSE INTERFACE-FILE
+           CLOSE CORRECTED-FILE
+           CLOSE FIX-REPORT
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-CORRECT-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE 0 TO WS-TALLY
+           INSPECT INTF-ACCOUNT-NUMBER TALLYING WS-TALLY
+                   FOR ALL '?'
+               REPLACING ALL '?' BY SPACE
+           ADD WS-TALLY TO WS-ACCOUNT-FIX-COUNT
+
+           MOVE 0 TO WS-TALLY
+           INSPECT INTF-AMOUNT-TEXT TALLYING WS-TALLY
+                   FOR LEADING '#'
+               REPLACING LEADING '#' BY '0'
+           ADD WS-TALLY TO WS-AMOUNT-FIX-COUNT
+
+           MOVE INTERFACE-RECORD TO CORRECTED-RECORD
+           WRITE CORRECTED-RECORD
+           .
+
+       0900-WRITE-SUMMARY.
+           MOVE WS-INTERFACE-DSN       TO FIX-FILE-NAME
+           MOVE 'INTF-ACCOUNT-NUMBER'  TO FIX-FIELD-NAME
+           MOVE 'STRAY ? REMOVED'      TO FIX-PATTERN-DESC
+           MOVE WS-ACCOUNT-FIX-COUNT   TO FIX-CORRECTION-COUNT
+           WRITE FIX-REPORT-LINE
+
+           MOVE WS-INTERFACE-DSN       TO FIX-FILE-NAME
+           MOVE 'INTF-AMOUNT-TEXT'     TO FIX-FIELD-NAME
+           MOVE 'LEADING # -> 0'       TO FIX-PATTERN-DESC
+           MOVE WS-AMOUNT-FIX-COUNT    TO FIX-CORRECTION-COUNT
+           WRITE FIX-REPORT-LINE
+           .
+       END PROGRAM AutoCorrectFeed.
