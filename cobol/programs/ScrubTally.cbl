@@ -0,0 +1,121 @@
+      ******************************************************************
+      * ScrubTally - character-scrub tallying pass for inbound
+      * interface feeds (request 008).
+      *
+      * Built on the INSPECT ... TALLYING patterns shown in
+      * TypeCobol.Test/Compiler/Parser/Samples/Statements/INSPECT.ok.cbl
+      * (TALLYING i FOR CHARACTERS / FOR ALL x / FOR LEADING y). Every
+      * inbound field is tallied for embedded low-values the same way
+      * that sample tallies characters into i/j/k/l, and separately
+      * counted as a numeric-format exception when it fails a NUMERIC
+      * class test. The result is a per-file exception count so we
+      * know how dirty a feed was before deciding whether to run it or
+      * bounce it back to the sending system.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ScrubTally.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERFACE-FILE ASSIGN TO WS-INTERFACE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
+           SELECT SCRUB-REPORT ASSIGN TO WS-SCRUB-REPORT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRUB-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERFACE-FILE.
+       COPY INTFREC.
+
+       FD  SCRUB-REPORT.
+       COPY SCRUBRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INTERFACE-DSN            PIC X(80)
+                                       VALUE 'FUNDECL.INTERFACE.DAT'.
+       01  WS-INTERFACE-STATUS         PIC X(02).
+       01  WS-SCRUB-REPORT-DSN         PIC X(80)
+                                       VALUE 'FUNDECL.SCRUBTALLY.RPT'.
+       01  WS-SCRUB-REPORT-STATUS      PIC X(02).
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+       01  WS-RECORDS-READ             PIC 9(09) VALUE ZERO.
+       01  WS-TALLY                    PIC 9(09) COMP.
+
+       01  WS-ACCOUNT-LOWVALUE-COUNT   PIC 9(09) VALUE ZERO.
+       01  WS-ACCOUNT-NONNUMERIC-COUNT PIC 9(09) VALUE ZERO.
+       01  WS-AMOUNT-LOWVALUE-COUNT    PIC 9(09) VALUE ZERO.
+       01  WS-AMOUNT-NONNUMERIC-COUNT  PIC 9(09) VALUE ZERO.
+       01  WS-NAME-LOWVALUE-COUNT      PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT INTERFACE-FILE
+           OPEN OUTPUT SCRUB-REPORT
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ INTERFACE-FILE
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 0100-SCRUB-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 0900-WRITE-SUMMARY
+
+           CLOSE INTERFACE-FILE
+           CLOSE SCRUB-REPORT
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-SCRUB-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE 0 TO WS-TALLY
+           INSPECT INTF-ACCOUNT-NUMBER TALLYING WS-TALLY
+               FOR ALL LOW-VALUE
+           ADD WS-TALLY TO WS-ACCOUNT-LOWVALUE-COUNT
+           IF INTF-ACCOUNT-NUMBER NOT NUMERIC
+               ADD 1 TO WS-ACCOUNT-NONNUMERIC-COUNT
+           END-IF
+
+           MOVE 0 TO WS-TALLY
+           INSPECT INTF-AMOUNT-TEXT TALLYING WS-TALLY
+               FOR ALL LOW-VALUE
+           ADD WS-TALLY TO WS-AMOUNT-LOWVALUE-COUNT
+           IF INTF-AMOUNT-TEXT NOT NUMERIC
+               ADD 1 TO WS-AMOUNT-NONNUMERIC-COUNT
+           END-IF
+
+           MOVE 0 TO WS-TALLY
+           INSPECT INTF-CUSTOMER-NAME TALLYING WS-TALLY
+               FOR ALL LOW-VALUE
+           ADD WS-TALLY TO WS-NAME-LOWVALUE-COUNT
+           .
+
+       0900-WRITE-SUMMARY.
+           MOVE WS-INTERFACE-DSN       TO SCRUB-FILE-NAME
+           MOVE 'INTF-ACCOUNT-NUMBER'  TO SCRUB-FIELD-NAME
+           MOVE WS-RECORDS-READ        TO SCRUB-RECORDS-READ
+           MOVE WS-ACCOUNT-LOWVALUE-COUNT TO SCRUB-LOWVALUE-COUNT
+           MOVE WS-ACCOUNT-NONNUMERIC-COUNT TO SCRUB-NONNUMERIC-COUNT
+           WRITE SCRUB-REPORT-LINE
+
+           MOVE WS-INTERFACE-DSN       TO SCRUB-FILE-NAME
+           MOVE 'INTF-AMOUNT-TEXT'     TO SCRUB-FIELD-NAME
+           MOVE WS-RECORDS-READ        TO SCRUB-RECORDS-READ
+           MOVE WS-AMOUNT-LOWVALUE-COUNT TO SCRUB-LOWVALUE-COUNT
+           MOVE WS-AMOUNT-NONNUMERIC-COUNT TO SCRUB-NONNUMERIC-COUNT
+           WRITE SCRUB-REPORT-LINE
+
+           MOVE WS-INTERFACE-DSN       TO SCRUB-FILE-NAME
+           MOVE 'INTF-CUSTOMER-NAME'   TO SCRUB-FIELD-NAME
+           MOVE WS-RECORDS-READ        TO SCRUB-RECORDS-READ
+           MOVE WS-NAME-LOWVALUE-COUNT TO SCRUB-LOWVALUE-COUNT
+           MOVE ZERO                   TO SCRUB-NONNUMERIC-COUNT
+           WRITE SCRUB-REPORT-LINE
+           .
+       END PROGRAM ScrubTally.
