@@ -0,0 +1,257 @@
+      ******************************************************************
+      * DailyControlReport - daily control/summary report across the
+      * FunDeclare utility suite (request 014).
+      *
+      * Rather than have every producer keep its own separate running
+      * totals, this reads the datasets the suite already writes as
+      * its permanent record of the day's work and rolls them into one
+      * page-headed report:
+      *   - ZERO-EXCEPTION-REPORT (ZEROEXC.cpy) - one line per
+      *     zero-amount input ZeroGuardBatch (request 003/013) forced
+      *     to zero; a count of these lines is the zero-guard exception
+      *     total.
+      *   - SWAP-AUDIT-FILE (SWAPAUD.cpy) - one before/after record per
+      *     SwapParameters invocation (request 002), written the same
+      *     way whether the caller was the nested FunDeclare suite, a
+      *     RangeKeyDriver-style batch step, or SwapParametersOnline
+      *     (request 012); a count of these records is the correction
+      *     total.
+      *   - RANGE-TOTAL-FILE (RANGETOT.cpy) - the per-key-range control
+      *     totals written by RangeKeyDriver and already rolled up once
+      *     by MergeRangeTotals (request 010); summed again here to get
+      *     SumThreeWithClutterInLinkage's final control total for the
+      *     day.
+      * If a given day's run never produced one of these files (e.g. no
+      * zero-amount exceptions), that file's status-05/35 "not found" is
+      * treated as a zero count for that section, not an error.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyControlReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZERO-EXCEPTION-REPORT ASSIGN TO WS-ZEROEXC-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ZEROEXC-STATUS.
+
+      * SEQUENTIAL, not LINE SEQUENTIAL, on both files below (review
+      * round) - SWAPAUD.cpy and RANGETOT.cpy carry COMP-3 fields;
+      * must match the SEQUENTIAL organization their writers
+      * (SwapParameters.cbl, RangeKeyDriver.cbl) now use.
+           SELECT SWAP-AUDIT-FILE ASSIGN TO WS-SWAPAUD-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SWAPAUD-STATUS.
+
+           SELECT RANGE-TOTAL-FILE ASSIGN TO WS-RANGETOT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RANGETOT-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO WS-CTLRPT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZERO-EXCEPTION-REPORT.
+       COPY ZEROEXC.
+
+       FD  SWAP-AUDIT-FILE.
+       COPY SWAPAUD.
+
+       FD  RANGE-TOTAL-FILE.
+       COPY RANGETOT.
+
+       FD  CONTROL-REPORT.
+       COPY CTLRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ZEROEXC-DSN              PIC X(80)
+                                       VALUE 'FUNDECL.ZEROAMT.RPT'.
+       01  WS-ZEROEXC-STATUS           PIC X(02).
+       01  WS-SWAPAUD-DSN              PIC X(80)
+                                       VALUE 'FUNDECL.SWAPPARM.AUDIT'.
+       01  WS-SWAPAUD-STATUS           PIC X(02).
+       01  WS-RANGETOT-DSN             PIC X(80)
+                                       VALUE 'FUNDECL.RANGETOT.ALL'.
+       01  WS-RANGETOT-STATUS          PIC X(02).
+       01  WS-CTLRPT-DSN               PIC X(80)
+                                       VALUE 'FUNDECL.DAILYCTL.RPT'.
+       01  WS-CTLRPT-STATUS            PIC X(02).
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE                    VALUE 'Y'.
+
+       01  WS-ZERO-EXCEPTION-COUNT     PIC 9(09) VALUE ZERO.
+       01  WS-SWAP-CORRECTION-COUNT    PIC 9(09) VALUE ZERO.
+       01  WS-RANGE-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-SUM3-RECORD-COUNT        PIC 9(09) VALUE ZERO.
+       01  WS-SUM3-GRAND-TOTAL         PIC S9(09) COMP-3 VALUE ZERO.
+
+       01  WS-PAGE-NUMBER              PIC 9(04) VALUE ZERO.
+       01  WS-LINE-COUNT               PIC 9(04) VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(04) VALUE 55.
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+
+       01  WS-EDIT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+       01  WS-EDIT-TOTAL               PIC -ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-COUNT-ZERO-EXCEPTIONS
+           PERFORM 0200-COUNT-SWAP-CORRECTIONS
+           PERFORM 0300-SUM-RANGE-TOTALS
+           PERFORM 0400-PRINT-REPORT
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-COUNT-ZERO-EXCEPTIONS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT ZERO-EXCEPTION-REPORT
+           IF WS-ZEROEXC-STATUS NOT = '05' AND NOT = '35'
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ ZERO-EXCEPTION-REPORT
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-ZERO-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ZERO-EXCEPTION-REPORT
+           END-IF
+           .
+
+       0200-COUNT-SWAP-CORRECTIONS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT SWAP-AUDIT-FILE
+           IF WS-SWAPAUD-STATUS NOT = '05' AND NOT = '35'
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ SWAP-AUDIT-FILE
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-SWAP-CORRECTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SWAP-AUDIT-FILE
+           END-IF
+           .
+
+       0300-SUM-RANGE-TOTALS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT RANGE-TOTAL-FILE
+           IF WS-RANGETOT-STATUS NOT = '05' AND NOT = '35'
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ RANGE-TOTAL-FILE
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END PERFORM 0310-ACCUMULATE-RANGE
+                   END-READ
+               END-PERFORM
+               CLOSE RANGE-TOTAL-FILE
+           END-IF
+           .
+
+       0310-ACCUMULATE-RANGE.
+           ADD 1                       TO WS-RANGE-COUNT
+           ADD RANGETOT-RECORD-COUNT   TO WS-SUM3-RECORD-COUNT
+      * ON SIZE ERROR (review round) - same overflow risk as the
+      * per-range totals this rolls up; the field is left unchanged by
+      * ADD on a size error, so a warning is the only extra step
+      * needed to make the risk visible.
+           ADD RANGETOT-CONTROL-TOTAL  TO WS-SUM3-GRAND-TOTAL
+               ON SIZE ERROR
+                   DISPLAY 'DAILYCONTROLREPORT: SUM3 GRAND TOTAL '
+                       'OVERFLOWED ON RANGE ' RANGETOT-RANGE-ID
+           END-ADD
+           .
+
+       0400-PRINT-REPORT.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:10) TO WS-RUN-DATE
+
+           OPEN OUTPUT CONTROL-REPORT
+           PERFORM 0410-WRITE-HEADING
+
+           MOVE SPACES                 TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+
+           MOVE 'ZERO-GUARD BATCH (STEP ZEROGRD1)'
+                                       TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE WS-ZERO-EXCEPTION-COUNT TO WS-EDIT-COUNT
+           STRING '    ZERO-AMOUNT EXCEPTIONS . . . . . . . '
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+
+           MOVE SPACES                 TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE 'SWAP PARAMETERS (ALL CALLERS)'
+                                       TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE WS-SWAP-CORRECTION-COUNT TO WS-EDIT-COUNT
+           STRING '    FIELD SWAPS PERFORMED . . . . . . . . '
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+
+           MOVE SPACES                 TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE 'SUM-THREE-WITH-CLUTTER-IN-LINKAGE (KEY-RANGE SPLIT)'
+                                       TO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE WS-RANGE-COUNT         TO WS-EDIT-COUNT
+           STRING '    KEY RANGES MERGED . . . . . . . . . . '
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE WS-SUM3-RECORD-COUNT   TO WS-EDIT-COUNT
+           STRING '    RECORDS RECONCILED . . . . . . . . . '
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+           MOVE WS-SUM3-GRAND-TOTAL    TO WS-EDIT-TOTAL
+           STRING '    FINAL CONTROL TOTAL . . . . . . . . . '
+                   WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           PERFORM 0420-WRITE-DETAIL-LINE
+
+           CLOSE CONTROL-REPORT
+
+           DISPLAY 'DAILYCONTROLREPORT: ' WS-ZERO-EXCEPTION-COUNT
+               ' ZERO-GUARD EXCEPTIONS, ' WS-SWAP-CORRECTION-COUNT
+               ' SWAPS, ' WS-SUM3-GRAND-TOTAL ' SUM3 CONTROL TOTAL'
+           .
+
+       0410-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+
+           MOVE SPACES                 TO CONTROL-REPORT-LINE
+           STRING 'FUNDECLARE SUITE - DAILY CONTROL REPORT'
+                   DELIMITED BY SIZE
+                   '          PAGE ' DELIMITED BY SIZE
+                   WS-PAGE-NUMBER      DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE SPACES                 TO CONTROL-REPORT-LINE
+           STRING 'RUN DATE ' DELIMITED BY SIZE
+                   WS-RUN-DATE         DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE ALL '-'                TO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       0420-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0410-WRITE-HEADING
+           END-IF
+           WRITE CONTROL-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+       END PROGRAM DailyControlReport.
