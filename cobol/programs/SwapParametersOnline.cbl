@@ -0,0 +1,201 @@
+      ******************************************************************
+      * SwapParametersOnline - online maintenance transaction for the
+      * SwapParameters utility (request 012).
+      *
+      * The batch driver already validates and swaps principal/interest
+      * pairs from a file (InputEditPass -> SwapParameters, request
+      * 005/010); this gives an operator the same correction as an
+      * interactive transaction, for the one-off case where waiting for
+      * the next batch cycle isn't acceptable. It is a SCREEN SECTION
+      * front end over the real customer master - the actual
+      * swap-and-journal logic is not duplicated here, it CALLs the
+      * same standalone cobol/programs/SwapParameters.cbl subprogram
+      * the batch drivers use, so the before/after audit trail
+      * (request 002) is written exactly the same way regardless of
+      * which caller invoked it.
+      *
+      * Record-identified lookup/post-back (review round): the operator
+      * keys an account number, LOOKUP reads that account's real
+      * current balances off CUSTOMER-MASTER-FILE (CUSTMAST.cpy)
+      * instead of the screen starting from zero-filled scratch fields,
+      * and SWAP rewrites the master with the swapped values so the
+      * correction posts immediately rather than only ever existing in
+      * WORKING-STORAGE for the length of the transaction. The master
+      * is a keyed (indexed) file, same as a real online correction
+      * screen would need for random access by account number - a
+      * GnuCOBOL sandbox build without indexed I/O configured can still
+      * check this file's syntax; it just can't run it.
+      *
+      * CLOSE/REOPEN command (review round): wires a real caller for
+      * cobol/programs/SetCustomerFlag.cbl (request 006), which was
+      * otherwise unreachable dead code. Toggles CUST-ACCOUNT-CLOSED-
+      * FLAG the same SET ... TO TRUE/FALSE way SetCustomerFlag always
+      * used internally, and rewrites the master with the result.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SwapParametersOnline.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO WS-CUSTMAST-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAST-DSN             PIC X(80)
+                                       VALUE 'FUNDECL.CUSTMAST.DAT'.
+       01  WS-CUSTMAST-STATUS          PIC X(02).
+       01  WS-JOB-NAME                 PIC X(08) VALUE 'ONLINE'.
+       01  WS-ACCOUNT-NUMBER-DISPLAY   PIC 9(10) VALUE ZERO.
+       01  WS-PRINCIPAL-DISPLAY        PIC 9(09) VALUE ZERO.
+       01  WS-INTEREST-DISPLAY         PIC 9(09) VALUE ZERO.
+       01  WS-PRINCIPAL-COMP3          PIC S9(09) COMP-3.
+       01  WS-INTEREST-COMP3           PIC S9(09) COMP-3.
+       01  WS-COMMAND                  PIC X VALUE SPACE.
+       01  WS-CONTINUE-SWITCH          PIC X VALUE 'Y'.
+           88  WS-CONTINUE-PROCESSING             VALUE 'Y'.
+       01  WS-ACCOUNT-LOADED-SWITCH    PIC X VALUE 'N'.
+           88  WS-ACCOUNT-LOADED                  VALUE 'Y'.
+       01  WS-LAST-SWAP-MESSAGE        PIC X(40) VALUE SPACES.
+       01  WS-CLOSED-FLAG-NAME         PIC X(12) VALUE 'ACCT-CLOSED'.
+       01  WS-DESIRED-FLAG-VALUE       PIC X(01).
+
+       SCREEN SECTION.
+       01  SWAP-MAINTENANCE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE 'SWAPPARAMETERS ONLINE MAINT'.
+           05  LINE 2  COLUMN 1  VALUE 'ACCOUNT NUMBER . .'.
+           05  LINE 2  COLUMN 21 PIC 9(10) USING
+                   WS-ACCOUNT-NUMBER-DISPLAY.
+           05  LINE 3  COLUMN 1  VALUE 'JOB NAME . . . . .'.
+           05  LINE 3  COLUMN 21 PIC X(08) USING WS-JOB-NAME.
+           05  LINE 5  COLUMN 1  VALUE 'PRINCIPAL BALANCE .'.
+           05  LINE 5  COLUMN 21 PIC 9(09) USING WS-PRINCIPAL-DISPLAY.
+           05  LINE 6  COLUMN 1  VALUE 'INTEREST BALANCE . .'.
+           05  LINE 6  COLUMN 21 PIC 9(09) USING WS-INTEREST-DISPLAY.
+           05  LINE 8  COLUMN 1
+                   VALUE 'L=LOOKUP,S=SWAP,C=CLOSE/REOPEN,X=EXIT'.
+           05  LINE 8  COLUMN 38 PIC X USING WS-COMMAND.
+           05  LINE 10 COLUMN 1  VALUE 'LAST ACTION:'.
+           05  LINE 10 COLUMN 14 PIC X(40) FROM WS-LAST-SWAP-MESSAGE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'SWAPPARAMETERSONLINE: CANNOT OPEN '
+                   WS-CUSTMAST-DSN ' STATUS ' WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL NOT WS-CONTINUE-PROCESSING
+               DISPLAY SWAP-MAINTENANCE-SCREEN
+               ACCEPT SWAP-MAINTENANCE-SCREEN
+               EVALUATE WS-COMMAND
+                   WHEN 'L'
+                   WHEN 'l'
+                       PERFORM 0100-LOOKUP-ACCOUNT
+                   WHEN 'S'
+                   WHEN 's'
+                       PERFORM 0200-DO-SWAP
+                   WHEN 'C'
+                   WHEN 'c'
+                       PERFORM 0300-TOGGLE-CLOSED-FLAG
+                   WHEN 'X'
+                   WHEN 'x'
+                       MOVE 'N' TO WS-CONTINUE-SWITCH
+                   WHEN OTHER
+                       MOVE 'ENTER L, S, C, OR X'
+                                       TO WS-LAST-SWAP-MESSAGE
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER-FILE
+           MOVE 0 TO RETURN-CODE
+           GOBACK
+           .
+
+       0100-LOOKUP-ACCOUNT.
+           MOVE 'N' TO WS-ACCOUNT-LOADED-SWITCH
+           MOVE WS-ACCOUNT-NUMBER-DISPLAY TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND ON MASTER'
+                                       TO WS-LAST-SWAP-MESSAGE
+               NOT INVALID KEY
+                   MOVE CUST-BALANCE-PRINCIPAL TO WS-PRINCIPAL-DISPLAY
+                                                   WS-PRINCIPAL-COMP3
+                   MOVE CUST-BALANCE-INTEREST  TO WS-INTEREST-DISPLAY
+                                                   WS-INTEREST-COMP3
+                   SET WS-ACCOUNT-LOADED       TO TRUE
+                   MOVE 'ACCOUNT LOADED FROM MASTER'
+                                       TO WS-LAST-SWAP-MESSAGE
+           END-READ
+           .
+
+       0200-DO-SWAP.
+           IF NOT WS-ACCOUNT-LOADED
+               MOVE 'LOOKUP AN ACCOUNT (L) BEFORE SWAPPING'
+                                       TO WS-LAST-SWAP-MESSAGE
+           ELSE
+               MOVE WS-PRINCIPAL-DISPLAY   TO WS-PRINCIPAL-COMP3
+               MOVE WS-INTEREST-DISPLAY    TO WS-INTEREST-COMP3
+
+               CALL 'SwapParameters' USING
+                       BY REFERENCE WS-PRINCIPAL-COMP3
+                       BY REFERENCE WS-INTEREST-COMP3
+                       BY REFERENCE WS-JOB-NAME
+
+               MOVE WS-PRINCIPAL-COMP3     TO WS-PRINCIPAL-DISPLAY
+                                               CUST-BALANCE-PRINCIPAL
+               MOVE WS-INTEREST-COMP3      TO WS-INTEREST-DISPLAY
+                                               CUST-BALANCE-INTEREST
+
+               REWRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'SWAPPED BUT MASTER REWRITE FAILED'
+                                       TO WS-LAST-SWAP-MESSAGE
+                   NOT INVALID KEY
+                       MOVE 'SWAPPED AND POSTED TO MASTER'
+                                       TO WS-LAST-SWAP-MESSAGE
+               END-REWRITE
+           END-IF
+           .
+
+       0300-TOGGLE-CLOSED-FLAG.
+           IF NOT WS-ACCOUNT-LOADED
+               MOVE 'LOOKUP AN ACCOUNT (L) BEFORE CLOSE/REOPEN'
+                                       TO WS-LAST-SWAP-MESSAGE
+           ELSE
+               IF CUST-ACCOUNT-CLOSED
+                   MOVE 'N' TO WS-DESIRED-FLAG-VALUE
+               ELSE
+                   MOVE 'Y' TO WS-DESIRED-FLAG-VALUE
+               END-IF
+
+               CALL 'SetCustomerFlag' USING
+                       BY REFERENCE CUST-ACCOUNT-NUMBER
+                       BY REFERENCE WS-CLOSED-FLAG-NAME
+                       BY REFERENCE WS-DESIRED-FLAG-VALUE
+                       BY REFERENCE CUST-ACCOUNT-CLOSED-FLAG
+                       BY REFERENCE WS-JOB-NAME
+
+               REWRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'FLAG SET BUT MASTER REWRITE FAILED'
+                                       TO WS-LAST-SWAP-MESSAGE
+                   NOT INVALID KEY
+                       MOVE 'ACCOUNT CLOSED/REOPENED FLAG UPDATED'
+                                       TO WS-LAST-SWAP-MESSAGE
+               END-REWRITE
+           END-IF
+           .
+       END PROGRAM SwapParametersOnline.
