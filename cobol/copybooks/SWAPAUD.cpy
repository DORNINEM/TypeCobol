@@ -0,0 +1,17 @@
+      ******************************************************************
+      * SWAPAUD - SwapParameters before/after audit-journal record.
+      * One record per invocation so we can show an auditor exactly
+      * what was swapped, by whom (job name) and when, instead of
+      * relying on someone's memory of the fix. Field names match the
+      * CUSTMAST business fields SwapParameters now operates on
+      * (request 007) instead of generic x/y. Widened to COMP-3
+      * PIC S9(09) (request 011) to match CUSTMAST.cpy's balance
+      * fields.
+      ******************************************************************
+       01  SWAP-AUDIT-RECORD.
+           05  SWAP-AUD-TIMESTAMP      PIC X(26).
+           05  SWAP-AUD-JOB-NAME       PIC X(08).
+           05  SWAP-AUD-PRINCIPAL-BEFORE PIC S9(09) COMP-3.
+           05  SWAP-AUD-INTEREST-BEFORE  PIC S9(09) COMP-3.
+           05  SWAP-AUD-PRINCIPAL-AFTER  PIC S9(09) COMP-3.
+           05  SWAP-AUD-INTEREST-AFTER   PIC S9(09) COMP-3.
