@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CTLRPT - one printed line of the FunDeclare suite's daily
+      * control/summary report (request 014). Used for both page
+      * headings and detail lines; DailyControlReport builds the text
+      * it needs in WORKING-STORAGE and MOVEs the whole line here
+      * before each WRITE.
+      ******************************************************************
+       01  CONTROL-REPORT-LINE            PIC X(80).
