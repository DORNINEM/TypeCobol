@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RANGETOT - per-key-range control-total record, written by
+      * RangeKeyDriver and rolled up by MergeRangeTotals (request 010).
+      * RANGETOT-CONTROL-TOTAL is signed COMP-3 (review round) to match
+      * the signed balance fields it accumulates from TRANBAL.cpy.
+      ******************************************************************
+       01  RANGE-TOTAL-RECORD.
+           05  RANGETOT-RANGE-ID       PIC X(08).
+           05  RANGETOT-LOW-KEY        PIC 9(10).
+           05  RANGETOT-HIGH-KEY       PIC 9(10).
+           05  RANGETOT-RECORD-COUNT   PIC 9(09).
+           05  RANGETOT-CONTROL-TOTAL  PIC S9(09) COMP-3.
