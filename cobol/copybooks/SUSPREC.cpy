@@ -0,0 +1,14 @@
+      ******************************************************************
+      * SUSPREC - Out-of-balance / suspense report record.
+      * Written whenever a control-total reconciliation fails so the
+      * mismatch is visible instead of flowing silently into posting.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUSP-BATCH-ID           PIC X(08).
+           05  SUSP-PROGRAM-ID         PIC X(08).
+           05  SUSP-COMPUTED-TOTAL     PIC S9(09)V99 COMP-3.
+           05  SUSP-TRAILER-TOTAL      PIC S9(09)V99 COMP-3.
+           05  SUSP-DIFFERENCE         PIC S9(09)V99 COMP-3.
+           05  SUSP-REASON-CODE        PIC X(04).
+           05  SUSP-REASON-TEXT        PIC X(40).
+           05  SUSP-TIMESTAMP          PIC X(26).
