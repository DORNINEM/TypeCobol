@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SCRUBRPT - per-file, per-field character-scrub exception count.
+      * SCRUB-FILE-NAME is PIC X(40) (review round) - ScrubTally moves
+      * the full WS-INTERFACE-DSN (up to PIC X(80)) in here, and the
+      * old PIC X(20) silently truncated 'FUNDECL.INTERFACE.DAT'.
+      ******************************************************************
+       01  SCRUB-REPORT-LINE.
+           05  SCRUB-FILE-NAME         PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SCRUB-FIELD-NAME        PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SCRUB-RECORDS-READ      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SCRUB-LOWVALUE-COUNT    PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SCRUB-NONNUMERIC-COUNT  PIC ZZZ,ZZZ,ZZ9.
