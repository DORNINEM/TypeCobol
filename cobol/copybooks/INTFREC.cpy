@@ -0,0 +1,9 @@
+      ******************************************************************
+      * INTFREC - generic inbound interface-feed record, scrubbed
+      * before it is allowed to reach the ledger update.
+      ******************************************************************
+       01  INTERFACE-RECORD.
+           05  INTF-ACCOUNT-NUMBER     PIC X(10).
+           05  INTF-AMOUNT-TEXT        PIC X(08).
+           05  INTF-CUSTOMER-NAME      PIC X(30).
+           05  FILLER                  PIC X(12).
