@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SWAPSUM - incoming request record for the SwapParameters /
+      * SumThreeWithClutterInLinkage utilities. Fields are read as
+      * PIC X here (raw, unedited input) so InputEditPass can validate
+      * them before anything is moved into the utilities' numeric
+      * LINKAGE fields.
+      ******************************************************************
+       01  SWAPSUM-REQUEST-RECORD.
+           05  SWAPSUM-RECORD-TYPE     PIC X(04).
+                   88  SWAPSUM-IS-SWAP         VALUE 'SWAP'.
+                   88  SWAPSUM-IS-SUM3         VALUE 'SUM3'.
+           05  SWAPSUM-BATCH-ID        PIC X(08).
+           05  SWAPSUM-X-FIELD         PIC X(04).
+           05  SWAPSUM-Y-FIELD         PIC X(04).
+           05  SWAPSUM-Z-FIELD         PIC X(04).
+           05  FILLER                  PIC X(12).
