@@ -0,0 +1,19 @@
+      ******************************************************************
+      * TRANBAL - balance-bearing transaction record consumed by the
+      * key-range batch drivers (request 010). Carries the three
+      * balance components SumThreeWithClutterInLinkage adds together
+      * plus the trailer control total it reconciles against. Balance
+      * fields are COMP-3 PIC S9(09) (request 011), matching
+      * CUSTMAST.cpy and the utilities' widened LINKAGE fields.
+      * TRANB-TRAILER-CONTROL-TOTAL is signed COMP-3 too (review round)
+      * - it flows BY REFERENCE into LS-TRAILER-CONTROL-TOTAL, which is
+      * now the same PICTURE/USAGE.
+      ******************************************************************
+       01  TRAN-BALANCE-RECORD.
+           05  TRANB-ACCOUNT-NUMBER    PIC 9(10).
+           05  TRANB-BATCH-ID          PIC X(08).
+           05  TRANB-PRINCIPAL         PIC S9(09) COMP-3.
+           05  TRANB-INTEREST          PIC S9(09) COMP-3.
+           05  TRANB-FEES              PIC S9(09) COMP-3.
+           05  TRANB-TRAILER-CONTROL-TOTAL PIC S9(09) COMP-3.
+           05  FILLER                  PIC X(05).
