@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CHKPT - restart checkpoint record for the file-driven batch
+      * drivers (request 013). One record, rewritten every checkpoint
+      * interval, holding how far the current run has gotten; a restart
+      * reads it to know how many input records to skip before
+      * resuming instead of reprocessing the whole file.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-JOB-NAME              PIC X(08).
+           05  CHKPT-RECORDS-PROCESSED     PIC 9(09).
+           05  CHKPT-RECORDS-ZERO          PIC 9(09).
+           05  CHKPT-LAST-ACCOUNT-NUMBER   PIC 9(10).
+           05  CHKPT-TIMESTAMP             PIC X(26).
