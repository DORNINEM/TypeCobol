@@ -0,0 +1,33 @@
+      ******************************************************************
+      * CUSTMAST (compiled form) - customer master record.
+      *
+      * Plain-COBOL equivalent of the TypeCobol-dialect source at
+      * Codegen/test/resources/input/TypeCobol/CUSTMAST.cpy. Every
+      * TYPE BOOL field there is carried here as a PIC X(01) flag with
+      * 88-level TRUE/FALSE conditions - this is what a data-entry job
+      * used to stuff a raw 'Y'/'N' PIC X into with nothing stopping a
+      * garbage value; the 88 levels are the only legal way in or out
+      * now (request 006). CUST-ACCOUNT-CLASS-DETAIL REDEFINES the
+      * account class byte pair into type/sub-type instead of the
+      * hand-split single PIC X the AGroup demo used to (request 007).
+      * Balance fields are COMP-3 PIC S9(09) (request 011) - wide
+      * enough for current transaction volumes; SumThreeWithClutter-
+      * InLinkage still traps and reports the rare value that would
+      * overflow even this instead of truncating it silently.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUST-ACCOUNT-NUMBER     PIC 9(10).
+           05  CUST-ACCOUNT-CLASS      PIC X(02).
+           05  CUST-ACCOUNT-CLASS-DETAIL REDEFINES CUST-ACCOUNT-CLASS.
+               10  CUST-ACCOUNT-TYPE       PIC X(01).
+               10  CUST-ACCOUNT-SUBTYPE    PIC X(01).
+           05  CUST-ACCOUNT-CLOSED-FLAG PIC X(01) VALUE 'N'.
+               88  CUST-ACCOUNT-CLOSED           VALUE 'Y'.
+               88  CUST-ACCOUNT-NOT-CLOSED       VALUE 'N'.
+           05  CUST-ACCOUNT-ON-HOLD-FLAG PIC X(01) VALUE 'N'.
+               88  CUST-ACCOUNT-ON-HOLD          VALUE 'Y'.
+               88  CUST-ACCOUNT-NOT-ON-HOLD      VALUE 'N'.
+           05  CUST-BALANCE-PRINCIPAL  PIC S9(09) COMP-3.
+           05  CUST-BALANCE-INTEREST   PIC S9(09) COMP-3.
+           05  CUST-BALANCE-FEES       PIC S9(09) COMP-3.
+           05  CUST-BALANCE-TOTAL      PIC S9(09) COMP-3.
