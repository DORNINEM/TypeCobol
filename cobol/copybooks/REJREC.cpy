@@ -0,0 +1,9 @@
+      ******************************************************************
+      * REJREC - reject record for records that don't match the
+      * expected SwapParameters / SumThreeWithClutterInLinkage LINKAGE
+      * shape (field length/format edit failures).
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-ORIGINAL-RECORD     PIC X(36).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  REJ-REASON-TEXT         PIC X(48).
