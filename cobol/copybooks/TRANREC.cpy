@@ -0,0 +1,10 @@
+      ******************************************************************
+      * TRANREC - transaction file record shared by the FunDeclare
+      * batch drivers (zero-guard, sum/swap key-range drivers, etc).
+      * TRAN-AMOUNT is COMP-3 PIC S9(09) (request 011), matching
+      * CUSTMAST.cpy's balance fields.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ACCOUNT-NUMBER     PIC 9(10).
+           05  TRAN-AMOUNT             PIC S9(09) COMP-3.
+           05  FILLER                  PIC X(10).
