@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ZEROEXC - zero-amount data-quality exception report line.
+      ******************************************************************
+       01  ZERO-EXCEPTION-LINE.
+           05  ZEROEXC-ACCOUNT-NUMBER  PIC 9(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ZEROEXC-ORIGINAL-AMOUNT PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  ZEROEXC-MESSAGE         PIC X(42)
+                   VALUE 'AMOUNT WAS ZERO ON INPUT - FORCED TO ZERO'.
