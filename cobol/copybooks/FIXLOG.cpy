@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FIXLOG - per-field auto-correction count for a known upstream
+      * partner feed (request 009).
+      * FIX-FILE-NAME is PIC X(40) (review round) - AutoCorrectFeed
+      * moves the full WS-INTERFACE-DSN (up to PIC X(80)) in here, and
+      * the old PIC X(20) silently truncated 'FUNDECL.INTERFACE.DAT'.
+      ******************************************************************
+       01  FIX-REPORT-LINE.
+           05  FIX-FILE-NAME           PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FIX-FIELD-NAME          PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FIX-PATTERN-DESC        PIC X(24).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FIX-CORRECTION-COUNT    PIC ZZZ,ZZZ,ZZ9.
