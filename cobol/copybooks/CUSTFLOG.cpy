@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTFLOG - customer status-flag change log record.
+      * One record per SET ... TO TRUE/FALSE against a CUSTMAST status
+      * flag, so a flag flip on a customer account leaves a trace.
+      ******************************************************************
+       01  FLAG-CHANGE-LOG-RECORD.
+           05  FLOG-TIMESTAMP          PIC X(26).
+           05  FLOG-ACCOUNT-NUMBER     PIC 9(10).
+           05  FLOG-FLAG-NAME          PIC X(12).
+           05  FLOG-OLD-VALUE          PIC X(01).
+           05  FLOG-NEW-VALUE          PIC X(01).
+           05  FLOG-JOB-NAME           PIC X(08).
