@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ACCUMTAB - checkpoint-cycle accumulator table.
+      * Add a new batch accumulator here and ReturnsZero clears it for
+      * every job that COPYs this member - no per-job MOVE ZERO chains
+      * to hunt down and update.
+      ******************************************************************
+       01  ACCUM-TABLE.
+           05  ACCUM-TABLE-COUNT       PIC 9(04) COMP VALUE 6.
+           05  ACCUM-ENTRY OCCURS 50 TIMES
+                   DEPENDING ON ACCUM-TABLE-COUNT
+                   INDEXED BY ACCUM-IDX.
+               10  ACCUM-NAME          PIC X(30).
+               10  ACCUM-VALUE         PIC S9(09)V99 COMP-3.
